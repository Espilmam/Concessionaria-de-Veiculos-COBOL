@@ -1,6 +1,26 @@
       ******************************************************************
       * Author: PEDRO SPIELMANN
       * Date: 01/11/2017
+      * Mod: 08/08/2026 - menu principal (cadastra/apagar/sair) e
+      *      exclusao de marca com checagem de CADMODEL/CADVEIC.
+      * Mod: 08/08/2026 - registro de auditoria (LOGTRANS) apos gravar,
+      *      alterar ou excluir uma marca.
+      * Mod: 08/08/2026 - pais de origem (CADPAIS) para marcas
+      *      importadas, cadastrado logo apos CAD-ORIGEM quando
+      *      ORIGEM = "I".
+      * Mod: 08/08/2026 - CAD-MARCA rejeita nome de marca ja
+      *      cadastrado sob outro codigo, consultando a chave
+      *      alternativa MARCA antes de prosseguir.
+      * Mod: 08/08/2026 - opcao 3-MOSTRAR no menu principal, lista
+      *      sequencialmente todas as marcas cadastradas.
+      * Mod: 08/08/2026 - VERIFICA passa a limpar as variaveis (PERFORM
+      *      LIMPAVARIAVEL) antes de voltar a tela, em vez de um GO TO
+      *      morto que caia direto em MOSTRAR/APAGAR.
+      * Mod: 08/08/2026 - MOSTRAR nao reabre mais o CADMARCA, que ja
+      *      fica aberto I-O desde ARQUIVO; reposiciona com START.
+      * Mod: 08/08/2026 - CAD-MARCA ganha um GO TO explicito ao final do
+      *      ramo de sucesso, em vez de cair por acidente dentro de
+      *      VERIFICAMARCA uma segunda vez.
       * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
       *    PASSOS PARA FUNCIONAR CODIGO:
       *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
@@ -23,6 +43,26 @@
                RECORD KEY IS CODIGO
                FILE STATUS IS ERRO
                ALTERNATE RECORD KEY MARCA WITH DUPLICATES.
+           SELECT CADMODEL ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADMOD-CODIGO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY MODELO DUPLICATES.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+           SELECT CADPAIS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAIS-CODIGO
+               FILE STATUS IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +74,58 @@
                05 CODIGO PIC 9(3) VALUE ZEROS.
                05 MARCA PIC X(30) VALUE SPACES.
                05 ORIGEM PIC X(1) VALUE SPACES.
+               05 PAIS PIC 9(3) VALUE ZEROS.
+
+           FD CADPAIS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADPAIS.DAT".
+           01 REGPAIS.
+               02 PAIS-CODIGO PIC 9(3) VALUE ZEROS.
+               02 PAIS-NOME PIC X(20) VALUE SPACES.
+
+           FD CADMODEL
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADMODEL.DAT".
+           01 REGMODELO.
+               02 CADMOD-CODIGO.
+                   05 CONTCODIGO PIC 9(3) VALUE ZEROS.
+                   05 CODIGOMODELO PIC 9(3) VALUE ZEROS.
+               02 MODELO PIC X(20) VALUE SPACES.
+               02 CADMOD-MARCA PIC X(20) VALUE SPACES.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
 
@@ -41,14 +133,72 @@
            01 OPC PIC X(1) VALUE SPACES.
            01 EFE PIC 9(2).
            01 BITVALIDA PIC 9(1).
+           01 ACHOUREF PIC X(1) VALUE "N".
+           01 CODIGOEXCLUIR PIC 9(3) VALUE ZEROS.
+           01 CODIGOATUAL PIC 9(3) VALUE ZEROS.
+           01 CODIGOACHADO PIC 9(3) VALUE ZEROS.
+           01 REGMARCA-SALVO PIC X(37) VALUE SPACES.
+           01 LINHAMOSTRA PIC 9(2) VALUE ZEROS.
+           01 POSMOSTRA PIC 9(4) VALUE ZEROS.
 
        SCREEN SECTION.
 
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAMENUMARCA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออMENU MARCAออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - CADASTRA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - APAGAR".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - MOSTRAR".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ   4 - SAIR".
+           05  LINE 06  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 07  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 07  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 07  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 20  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+
       *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
        01  TELAMARCA.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
-               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 01  COLUMN 41
                VALUE  "ออออป".
            05  LINE 02  COLUMN 01
@@ -80,11 +230,15 @@
            05  LINE 08  COLUMN 41
                VALUE  "    บ".
            05  LINE 09  COLUMN 01
-               VALUE  "วฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+               VALUE  "วฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 09  COLUMN 16
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 09  COLUMN 31
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤ".
            05  LINE 09  COLUMN 41
                VALUE  "ฤฤฤฤถ".
            05  LINE 10  COLUMN 01
-               VALUE  "บ".
+               VALUE  "บ   PAIS:".
            05  LINE 10  COLUMN 41
                VALUE  "    บ".
            05  LINE 11  COLUMN 01
@@ -100,7 +254,11 @@
            05  LINE 13  COLUMN 41
                VALUE  "    บ".
            05  LINE 14  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ศออออออออออออออ".
+           05  LINE 14  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 14  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 14  COLUMN 41
                VALUE  "ออออผ".
            05  TCODIGO
@@ -114,25 +272,52 @@
                LINE 08  COLUMN 13  PIC X(01)
                USING  ORIGEM
                HIGHLIGHT.
+           05  TPAIS
+               LINE 10  COLUMN 11  PIC 9(03)
+               USING  PAIS
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
       *Cria o arquio "CADMARCA.dat"
-       TELA-MARCA.
+       ARQUIVO.
 
-           DISPLAY TELAMARCA
            OPEN I-O CADMARCA
            IF ERRO NOT = "00"
                IF ERRO = "30" OR ERRO = 35
                    OPEN OUTPUT CADMARCA
                    CLOSE CADMARCA
                   DISPLAY "ARQUIVO CADMARCA SENDO CRIADO" AT 1005
-                   GO TO TELA-MARCA
+                   GO TO ARQUIVO
                ELSE
                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMARCA" AT 1005
            ELSE
                CONTINUE.
 
+      *Mostra um menu de opcoes para o usuario
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUMARCA
+           ACCEPT TOPC
+
+               IF OPC = "1"
+                   GO TO TELA-MARCA
+               ELSE IF OPC = "2"
+                   GO TO APAGAR
+               ELSE IF OPC = "3"
+                   PERFORM MOSTRAR
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "4"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Entra no cadastro de uma nova marca
+       TELA-MARCA.
+
+           DISPLAY TELAMARCA
+           GO TO CAD-CODIGO.
+
       *Cadastra o codigo da marca
        CAD-CODIGO.
 
@@ -175,8 +360,32 @@
                    DISPLAY "DIGITE ALGO NA MARCA"
                    GO TO CAD-MARCA
                ELSE
-
-                   CONTINUE.
+                   MOVE CODIGO TO CODIGOATUAL
+                   PERFORM VERIFICAMARCA
+                   IF ACHOUREF = "S"
+                       DISPLAY "MARCA JA CADASTRADA SOB CODIGO "
+                           CODIGOACHADO AT 1005
+                       GO TO CAD-MARCA
+                   ELSE
+                       GO TO CAD-ORIGEM.
+
+      *Confere, pela chave alternativa MARCA, se o nome digitado ja
+      *pertence a uma marca cadastrada sob outro codigo
+       VERIFICAMARCA.
+           MOVE "N" TO ACHOUREF
+           MOVE REGMARCA TO REGMARCA-SALVO
+           READ CADMARCA KEY IS MARCA
+               INVALID KEY
+                   MOVE "N" TO ACHOUREF
+               NOT INVALID KEY
+                   IF CODIGO NOT = CODIGOATUAL
+                       MOVE "S" TO ACHOUREF
+                       MOVE CODIGO TO CODIGOACHADO
+                   ELSE
+                       MOVE "N" TO ACHOUREF
+                   END-IF
+           END-READ
+           MOVE REGMARCA-SALVO TO REGMARCA.
 
       *Cadastra a origem da marca
        CAD-ORIGEM.
@@ -198,7 +407,43 @@
                    GO TO CAD-ORIGEM
                ELSE
                    PERFORM LIMPAORIGEM
-                   CONTINUE.
+                   IF ORIGEM = "I"
+                       CONTINUE
+                   ELSE
+                       MOVE ZEROS TO PAIS
+                       GO TO VERIFICA.
+
+      *Cadastra o pais de origem, apenas para marcas importadas
+      *(ORIGEM = "I"), consultando o CADPAIS da mesma forma que
+      *o CAD-CEP do P172903 consulta o CADCEP
+       CAD-PAIS.
+
+           ACCEPT TPAIS
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-ORIGEM
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF PAIS = ZEROS
+                   DISPLAY "DIGITE O CODIGO DO PAIS" AT 1005
+                   GO TO CAD-PAIS
+               ELSE
+                   MOVE PAIS TO PAIS-CODIGO
+                   OPEN INPUT CADPAIS
+                   READ CADPAIS
+                   CLOSE CADPAIS
+
+                   IF ERRO = "23"
+                       DISPLAY "PAIS NAO CADASTRADO" AT 1005
+                       GO TO CAD-PAIS
+                   ELSE
+                       DISPLAY PAIS-NOME AT 1018
+                       CONTINUE.
 
       *Permite ao usuario validar os dados
        VERIFICA.
@@ -214,7 +459,7 @@
                   ELSE
                       GO TO GRAVARCHAVE
               ELSE
-                  GO TO LIMPAVARIAVEL
+                  PERFORM LIMPAVARIAVEL
                   GO TO TELA-MARCA.
 
       *Grava os dados no registro
@@ -224,10 +469,28 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "DADOS GRAVADOS" AT 1005
-               GO TO SAIR
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO MENU-PRINCIPAL
            ELSE
                DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 1005
-               GO TO SAIR.
+               GO TO MENU-PRINCIPAL.
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172901" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
 
       *Verificao da entrada da marca
        LERCHAVE.
@@ -260,6 +523,9 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "MARCA ALTERADA" AT 1005
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
                GO TO CAD-CODIGO
            ELSE
                DISPLAY "ERRO AO ALTERAR A MARCA" AT 1005
@@ -269,9 +535,12 @@
        LIMPAVARIAVEL.
 
            MOVE SPACES TO OPC MARCA ORIGEM.
+           MOVE ZEROS TO PAIS.
            DISPLAY "                " AT 0612
            DISPLAY " " AT 0813
-           DISPLAY "            " AT 0815.
+           DISPLAY "            " AT 0815
+           DISPLAY "   " AT 1011
+           DISPLAY "                    " AT 1018.
 
       *Limpa as mensagens de erro na tela do usuario
        LIMPAERRO.
@@ -287,6 +556,147 @@
            DISPLAY "            " AT 0647
            DISPLAY "                 " AT 0847.
 
+      *Lista sequencialmente todas as marcas cadastradas, paginando
+      *de 20 em 20 linhas
+       MOSTRAR.
+
+           MOVE "00" TO ERRO
+           PERFORM TELA-LISTAMARCA
+
+           MOVE ZEROS TO CODIGO
+           START CADMARCA KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+
+           PERFORM UNTIL ERRO = "10"
+               READ CADMARCA NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF LINHAMOSTRA > 20
+                       DISPLAY "TECLE ENTER PARA CONTINUAR" AT 2301
+                       ACCEPT OPC AT 2301
+                       PERFORM TELA-LISTAMARCA
+                   END-IF
+                   COMPUTE POSMOSTRA = LINHAMOSTRA * 100 + 1
+                   DISPLAY CODIGO " " MARCA " " ORIGEM AT POSMOSTRA
+                   ADD 1 TO LINHAMOSTRA
+               END-IF
+           END-PERFORM
+
+           DISPLAY "TECLE ENTER PARA VOLTAR AO MENU" AT 2301
+           ACCEPT OPC AT 2301.
+
+      *Limpa a tela e escreve o cabecalho da listagem de marcas
+       TELA-LISTAMARCA.
+
+           DISPLAY LIMPATELA
+           DISPLAY "LISTA DE MARCAS CADASTRADAS" AT 0101
+           DISPLAY "CODIGO MARCA                          ORIGEM"
+               AT 0201
+           MOVE 3 TO LINHAMOSTRA.
+
+      *Exclui uma marca, desde que nenhum modelo ou veiculo ainda
+      *referencie o seu codigo
+       APAGAR.
+
+           DISPLAY TELAMARCA
+           DISPLAY "DIGITE O CODIGO DA MARCA A EXCLUIR:" AT 1005
+           ACCEPT CODIGOEXCLUIR AT 1042
+           PERFORM LIMPAERRO
+
+           MOVE CODIGOEXCLUIR TO CODIGO
+           READ CADMARCA
+
+           IF ERRO = "23"
+               DISPLAY "MARCA NAO ENCONTRADA" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           MOVE "N" TO ACHOUREF
+           MOVE CODIGOEXCLUIR TO CONTCODIGO
+           MOVE ZEROS TO CODIGOMODELO
+           OPEN INPUT CADMODEL
+           START CADMODEL KEY IS >= CADMOD-CODIGO
+               INVALID KEY
+                   MOVE "N" TO ACHOUREF
+               NOT INVALID KEY
+                   PERFORM VERIFICAMODELO
+           END-START
+           CLOSE CADMODEL
+
+           IF ACHOUREF = "S"
+               DISPLAY "HA MODELO CADASTRADO PARA ESSA MARCA" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           MOVE "N" TO ACHOUREF
+           MOVE CODIGOEXCLUIR TO VEIC-MARCA
+           MOVE ZEROS TO VEIC-MODEL VEIC-CPF
+           OPEN INPUT CADVEIC
+           START CADVEIC KEY IS >= VEICULO
+               INVALID KEY
+                   MOVE "N" TO ACHOUREF
+               NOT INVALID KEY
+                   PERFORM VERIFICAVEICULO
+           END-START
+           CLOSE CADVEIC
+
+           IF ACHOUREF = "S"
+               DISPLAY "HA VEICULO CADASTRADO PARA ESSA MARCA" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           DELETE CADMARCA RECORD
+
+           IF ERRO = "00"
+               DISPLAY "MARCA EXCLUIDA" AT 1005
+               MOVE "EXCLUI" TO LOG-OPERACAO
+               MOVE CODIGOEXCLUIR TO LOG-CHAVE
+               PERFORM GRAVALOG
+           ELSE
+               DISPLAY "ERRO NA EXCLUSAO" AT 1005
+           END-IF
+           GO TO MENU-PRINCIPAL.
+
+      *Varre o CADMODEL a partir da posicao achada pelo START
+      *procurando algum modelo da marca a ser excluida
+       VERIFICAMODELO.
+
+           PERFORM UNTIL ERRO = "10" OR ACHOUREF = "S"
+               READ CADMODEL NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF CONTCODIGO = CODIGOEXCLUIR
+                       MOVE "S" TO ACHOUREF
+                   ELSE
+                       MOVE "10" TO ERRO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *Varre o CADVEIC a partir da posicao achada pelo START
+      *procurando algum veiculo da marca a ser excluida
+       VERIFICAVEICULO.
+
+           PERFORM UNTIL ERRO = "10" OR ACHOUREF = "S"
+               READ CADVEIC NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF VEIC-MARCA = CODIGOEXCLUIR
+                       MOVE "S" TO ACHOUREF
+                   ELSE
+                       MOVE "10" TO ERRO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       *Fecha o programa
        SAIR.
 
