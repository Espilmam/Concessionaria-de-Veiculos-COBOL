@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Mod: 08/08/2026 - PROCESSAREGISTRO nao usa mais GO TO para
+      *      rejeitar um registro invalido (pulava para fora do PERFORM
+      *      que o chama); a rejeicao agora esta no ELSE do teste de
+      *      EXT-CEP e o paragrafo sempre retorna normalmente.
+      * Purpose: Carga em lote do CADCEP a partir de um extrato
+      *    sequencial dos Correios (CEP, LOGRADOURO, BAIRRO, CIDADE,
+      *    UF, REFERENCIA, LATITUDE, LONGITUDE).
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172CEL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATOCEP ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROEXT.
+           SELECT CADCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD EXTRATOCEP
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "EXTRATOCEP.TXT".
+           01 REGEXTRATO.
+               02 EXT-CEP PIC X(8) VALUE SPACES.
+               02 EXT-LOGRADOURO PIC X(35) VALUE SPACES.
+               02 EXT-BAIRRO PIC X(26) VALUE SPACES.
+               02 EXT-CIDADE PIC X(20) VALUE SPACES.
+               02 EXT-UF PIC X(2) VALUE SPACES.
+               02 EXT-REFERENCIA PIC X(35) VALUE SPACES.
+               02 EXT-LATITUDE PIC X(15) VALUE SPACES.
+               02 EXT-LONGITUDE PIC X(15) VALUE SPACES.
+
+           FD CADCEP
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCEP.DAT".
+           01 REGCEP.
+               02 CEP PIC 9(8).
+               02 LOGRADOURO PIC X(35) VALUE SPACES.
+               02 BAIRRO PIC X(26) VALUE SPACES.
+               02 CIDADE PIC X(20) VALUE SPACES.
+               02 UF PIC X(2) VALUE SPACES.
+               02 REFERENCIA PIC X(35) VALUE SPACES.
+               02 LATITUDE PIC X(15) VALUE SPACES.
+               02 LONGITUDE PIC X(15) VALUE SPACES.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 ERROEXT PIC X(2) VALUE "00".
+           01 ACHOUCEP PIC X(1) VALUE "N".
+           01 QTADICIONADOS PIC 9(6) VALUE ZEROS.
+           01 QTATUALIZADOS PIC 9(6) VALUE ZEROS.
+           01 QTREJEITADOS PIC 9(6) VALUE ZEROS.
+           01 LD-ADICIONADOS PIC ZZZZZ9.
+           01 LD-ATUALIZADOS PIC ZZZZZ9.
+           01 LD-REJEITADOS PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Abre o extrato e o CADCEP e varre o extrato registro a registro
+       INICIO.
+
+           OPEN INPUT EXTRATOCEP
+           IF ERROEXT NOT = "00"
+               DISPLAY "ARQUIVO DE EXTRATO NAO ENCONTRADO"
+               GO TO FIM.
+
+           OPEN I-O CADCEP
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = 35
+                   OPEN OUTPUT CADCEP
+                   CLOSE CADCEP
+                   OPEN I-O CADCEP
+               ELSE
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                   GO TO FIM.
+
+           PERFORM UNTIL ERROEXT = "10"
+               READ EXTRATOCEP
+                   AT END
+                       MOVE "10" TO ERROEXT
+                   NOT AT END
+                       PERFORM PROCESSAREGISTRO
+               END-READ
+           END-PERFORM
+
+           CLOSE EXTRATOCEP
+           CLOSE CADCEP
+
+           MOVE QTADICIONADOS TO LD-ADICIONADOS
+           MOVE QTATUALIZADOS TO LD-ATUALIZADOS
+           MOVE QTREJEITADOS TO LD-REJEITADOS
+
+           DISPLAY " "
+           DISPLAY "CARGA DO CADCEP CONCLUIDA"
+           DISPLAY "REGISTROS ADICIONADOS: " LD-ADICIONADOS
+           DISPLAY "REGISTROS ATUALIZADOS: " LD-ATUALIZADOS
+           DISPLAY "REGISTROS REJEITADOS:  " LD-REJEITADOS
+
+           GO TO FIM.
+
+      *Converte um registro do extrato e grava ou atualiza o CADCEP
+       PROCESSAREGISTRO.
+
+           IF EXT-CEP = SPACES OR EXT-CEP NOT NUMERIC
+               ADD 1 TO QTREJEITADOS
+           ELSE
+               MOVE EXT-CEP TO CEP
+               MOVE EXT-LOGRADOURO TO LOGRADOURO
+               MOVE EXT-BAIRRO TO BAIRRO
+               MOVE EXT-CIDADE TO CIDADE
+               MOVE EXT-UF TO UF
+               MOVE EXT-REFERENCIA TO REFERENCIA
+               MOVE EXT-LATITUDE TO LATITUDE
+               MOVE EXT-LONGITUDE TO LONGITUDE
+
+               MOVE "N" TO ACHOUCEP
+               READ CADCEP
+                   INVALID KEY
+                       MOVE "N" TO ACHOUCEP
+                   NOT INVALID KEY
+                       MOVE "S" TO ACHOUCEP
+               END-READ
+
+               IF ACHOUCEP = "S"
+                   MOVE EXT-LOGRADOURO TO LOGRADOURO
+                   MOVE EXT-BAIRRO TO BAIRRO
+                   MOVE EXT-CIDADE TO CIDADE
+                   MOVE EXT-UF TO UF
+                   MOVE EXT-REFERENCIA TO REFERENCIA
+                   MOVE EXT-LATITUDE TO LATITUDE
+                   MOVE EXT-LONGITUDE TO LONGITUDE
+                   REWRITE REGCEP
+                   IF ERRO = "00" OR "02"
+                       ADD 1 TO QTATUALIZADOS
+                       MOVE "ALTERA" TO LOG-OPERACAO
+                       MOVE CEP TO LOG-CHAVE
+                       PERFORM GRAVALOG
+                   ELSE
+                       ADD 1 TO QTREJEITADOS
+                   END-IF
+               ELSE
+                   WRITE REGCEP
+                   IF ERRO = "00" OR "02"
+                       ADD 1 TO QTADICIONADOS
+                       MOVE "GRAVA" TO LOG-OPERACAO
+                       MOVE CEP TO LOG-CHAVE
+                       PERFORM GRAVALOG
+                   ELSE
+                       ADD 1 TO QTREJEITADOS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172CEL" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
+       FIM.
+           STOP RUN.
