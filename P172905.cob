@@ -0,0 +1,536 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Cadastro de vendedores, referenciados pelo campo
+      *    VEIC-VEND em CADVEIC para apuracao de comissao por vendedor.
+      * Mod: 08/08/2026 - VERIFICA passa a limpar as variaveis (PERFORM
+      *    LIMPAVARIAVEL) antes de voltar a tela, em vez de um GO TO
+      *    morto que caia direto em APAGAR.
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172905.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEND ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEND-CODIGO
+               FILE STATUS IS ERRO.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADVEND
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADVEND.DAT".
+           01 REGVEND.
+               02 VEND-CODIGO PIC 9(3) VALUE ZEROS.
+               02 VEND-NOME PIC X(30) VALUE SPACES.
+               02 VEND-CPF PIC 9(11) VALUE ZEROS.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 OPC PIC X(1) VALUE SPACES.
+           01 EFE PIC 9(2).
+           01 BITVALIDA PIC 9(1).
+           01 ACHOUREF PIC X(1) VALUE "N".
+           01 CODIGOEXCLUIR PIC 9(3) VALUE ZEROS.
+
+           01 CPF-WS PIC 9(11) VALUE ZEROS.
+           01 CPF-DIGITOS REDEFINES CPF-WS.
+               02 CPF-D PIC 9(1) OCCURS 11 TIMES.
+           01 CPF-IND PIC 9(2) VALUE ZEROS.
+           01 CPF-SOMA PIC 9(4) VALUE ZEROS.
+           01 CPF-RESTO PIC 9(4) VALUE ZEROS.
+           01 CPF-DIGITO1 PIC 9(1) VALUE ZEROS.
+           01 CPF-DIGITO2 PIC 9(1) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAMENUVEND.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออMENU VENDออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - CADASTRA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - APAGAR".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - SAIR".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 06  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 06  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 20  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAVEND.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออออออออออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ          CADASTRO DE VENDEDOR".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   CODIGO:".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ   NOME:".
+           05  LINE 06  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ   CPF:".
+           05  LINE 08  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "วฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 09  COLUMN 16
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 09  COLUMN 31
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 09  COLUMN 41
+               VALUE  "ฤฤฤฤถ".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ".
+           05  LINE 10  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 14  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 14  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 14  COLUMN 41
+               VALUE  "ออออผ".
+           05  TCODIGO
+               LINE 04  COLUMN 13  PIC 9(3)
+               USING  VEND-CODIGO.
+           05  TNOME
+               LINE 06  COLUMN 11  PIC X(30)
+               USING  VEND-NOME
+               HIGHLIGHT.
+           05  TCPF
+               LINE 08  COLUMN 10  PIC 9(11)
+               USING  VEND-CPF
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Cria o arquivo "CADVEND.dat"
+       ARQUIVO.
+
+           OPEN I-O CADVEND
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = 35
+                   OPEN OUTPUT CADVEND
+                   CLOSE CADVEND
+                  DISPLAY "ARQUIVO CADVEND SENDO CRIADO" AT 1005
+                   GO TO ARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEND" AT 1005
+           ELSE
+               CONTINUE.
+
+      *Mostra um menu de opcoes para o usuario
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUVEND
+           ACCEPT TOPC
+
+               IF OPC = "1"
+                   GO TO TELA-VEND
+               ELSE IF OPC = "2"
+                   GO TO APAGAR
+               ELSE IF OPC = "3"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Entra no cadastro de um novo vendedor
+       TELA-VEND.
+
+           DISPLAY TELAVEND
+           GO TO CAD-CODIGO.
+
+      *Cadastra o codigo do vendedor
+       CAD-CODIGO.
+
+           DISPLAY TELAVEND
+           DISPLAY "F2 - SAIR" AT 1501
+           ACCEPT VEND-CODIGO AT 0413
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF VEND-CODIGO = ZERO
+                  DISPLAY "NAO PODE CONTER APENAS VALORES ZEROS" AT 1005
+                  GO TO CAD-CODIGO
+               ELSE
+                   PERFORM LERCHAVE
+
+                   CONTINUE.
+
+      *Cadastra o nome do vendedor
+       CAD-NOME.
+
+           DISPLAY "F1 - VOLTA AO CAMPO ANTERIOR" AT 1510
+
+           ACCEPT VEND-NOME AT 0611
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-CODIGO
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF VEND-NOME = SPACES
+                   DISPLAY "DIGITE ALGO NO NOME" AT 1005
+                   GO TO CAD-NOME
+               ELSE
+
+                   CONTINUE.
+
+      *Cadastra o CPF do vendedor
+       CAD-CPF.
+
+           ACCEPT VEND-CPF AT 0810
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-NOME
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF VEND-CPF = ZEROS
+                   DISPLAY "DIGITE O CPF DO VENDEDOR" AT 1005
+                   GO TO CAD-CPF
+               ELSE
+                   PERFORM VALIDACPF
+                   IF BITVALIDA = 0
+                       DISPLAY "CPF INVALIDO" AT 1005
+                       GO TO CAD-CPF
+                   ELSE
+                       PERFORM VERIFICA.
+
+      *Confere o digito verificador do CPF pelo algoritmo padrao
+      *modulo 11 em duas passagens
+       VALIDACPF.
+
+           MOVE 1 TO BITVALIDA
+           MOVE VEND-CPF TO CPF-WS
+           MOVE ZEROS TO CPF-SOMA
+           PERFORM VARYING CPF-IND FROM 1 BY 1 UNTIL CPF-IND > 9
+               COMPUTE CPF-SOMA = CPF-SOMA +
+                   CPF-D (CPF-IND) * (11 - CPF-IND)
+           END-PERFORM
+           COMPUTE CPF-RESTO = FUNCTION MOD(CPF-SOMA, 11)
+           IF CPF-RESTO < 2
+               MOVE 0 TO CPF-DIGITO1
+           ELSE
+               COMPUTE CPF-DIGITO1 = 11 - CPF-RESTO
+           END-IF
+
+           MOVE ZEROS TO CPF-SOMA
+           PERFORM VARYING CPF-IND FROM 1 BY 1 UNTIL CPF-IND > 10
+               COMPUTE CPF-SOMA = CPF-SOMA +
+                   CPF-D (CPF-IND) * (12 - CPF-IND)
+           END-PERFORM
+           COMPUTE CPF-RESTO = FUNCTION MOD(CPF-SOMA, 11)
+           IF CPF-RESTO < 2
+               MOVE 0 TO CPF-DIGITO2
+           ELSE
+               COMPUTE CPF-DIGITO2 = 11 - CPF-RESTO
+           END-IF
+
+           IF CPF-DIGITO1 NOT = CPF-D (10)
+                   OR CPF-DIGITO2 NOT = CPF-D (11)
+               MOVE 0 TO BITVALIDA.
+
+      *Permite ao usuario validar os dados
+       VERIFICA.
+
+           DISPLAY "OS VALORES ESTAO MESMO CORRETOS? "AT 1005
+           DISPLAY "S/N ?" AT 1105
+
+           ACCEPT OPC AT 1111
+
+              IF OPC = "S" OR "s"
+                  IF BITVALIDA = 1
+                      GO TO ALTERAR
+                  ELSE
+                      GO TO GRAVARCHAVE
+              ELSE
+                  PERFORM LIMPAVARIAVEL
+                  GO TO TELA-VEND.
+
+      *Grava os dados no registro
+       GRAVARCHAVE.
+
+           WRITE REGVEND
+
+           IF ERRO = "00" OR "02"
+               DISPLAY "DADOS GRAVADOS" AT 1005
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE VEND-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO MENU-PRINCIPAL
+           ELSE
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 1005
+               GO TO MENU-PRINCIPAL.
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172905" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
+      *Verificacao da entrada do vendedor
+       LERCHAVE.
+
+           READ CADVEND
+           DISPLAY TELAVEND
+               IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY "JA ESTA CADASTRADO" AT 1005
+                   DISPLAY "DESEJA MUDAR O VENDEDOR ?" AT 1105
+                   DISPLAY "S/N ?" AT 1205
+                   ACCEPT OPC AT 1211
+
+                       IF OPC = "S" OR "s"
+                         PERFORM LIMPAVARIAVEL
+                         MOVE 1 TO BITVALIDA
+                         GO TO CAD-NOME
+                       ELSE
+                         PERFORM LIMPAVARIAVEL
+                         MOVE 0 TO BITVALIDA
+                         GO TO TELA-VEND
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CADVEND" AT 1005
+                   GO TO TELA-VEND.
+
+      *Altera o vendedor
+       ALTERAR.
+
+           REWRITE REGVEND
+
+           IF ERRO = "00" OR "02"
+               DISPLAY "VENDEDOR ALTERADO" AT 1005
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE VEND-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO CAD-CODIGO
+           ELSE
+               DISPLAY "ERRO AO ALTERAR O VENDEDOR" AT 1005
+               GO TO CAD-CODIGO.
+
+      *Limpa os dados das variaveis na tela do usuario
+       LIMPAVARIAVEL.
+
+           MOVE SPACES TO OPC VEND-NOME.
+           MOVE ZEROS TO VEND-CPF.
+           DISPLAY "                              " AT 0611
+           DISPLAY "           " AT 0810.
+
+      *Limpa as mensagens de erro na tela do usuario
+       LIMPAERRO.
+
+           DISPLAY "                                     " AT 1005
+           DISPLAY "                                     " AT 1105
+           DISPLAY "                                     " AT 1205.
+
+      *Exclui um vendedor, desde que nenhum veiculo vendido ainda
+      *referencie o seu codigo
+       APAGAR.
+
+           DISPLAY TELAVEND
+           DISPLAY "DIGITE O CODIGO DO VENDEDOR A EXCLUIR:" AT 1005
+           ACCEPT CODIGOEXCLUIR AT 1044
+           PERFORM LIMPAERRO
+
+           MOVE CODIGOEXCLUIR TO VEND-CODIGO
+           READ CADVEND
+
+           IF ERRO = "23"
+               DISPLAY "VENDEDOR NAO ENCONTRADO" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           MOVE "N" TO ACHOUREF
+           OPEN INPUT CADVEIC
+           PERFORM VERIFICAVENDA
+           CLOSE CADVEIC
+
+           IF ACHOUREF = "S"
+               DISPLAY "HA VEICULO VENDIDO POR ESSE VENDEDOR" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           DELETE CADVEND RECORD
+
+           IF ERRO = "00"
+               DISPLAY "VENDEDOR EXCLUIDO" AT 1005
+               MOVE "EXCLUI" TO LOG-OPERACAO
+               MOVE CODIGOEXCLUIR TO LOG-CHAVE
+               PERFORM GRAVALOG
+           ELSE
+               DISPLAY "ERRO NA EXCLUSAO" AT 1005
+           END-IF
+           GO TO MENU-PRINCIPAL.
+
+      *Varre sequencialmente o CADVEIC procurando algum veiculo
+      *vendido pelo vendedor a ser excluido (VEIC-VEND nao faz parte
+      *de nenhuma chave do arquivo, entao a varredura e total)
+       VERIFICAVENDA.
+
+           MOVE "N" TO ACHOUREF
+           PERFORM UNTIL ERRO = "10" OR ACHOUREF = "S"
+               READ CADVEIC NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF VEIC-VEND = CODIGOEXCLUIR
+                       MOVE "S" TO ACHOUREF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *Fecha o programa
+       SAIR.
+
+           CLOSE CADVEND.
+
+       END PROGRAM P172905.
