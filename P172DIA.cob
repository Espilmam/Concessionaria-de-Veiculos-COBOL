@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Relatorio de fechamento do dia, totalizando as vendas
+      *    (VEIC-STATUS = "V") de CADVEIC cuja DATAVENDA seja a data
+      *    atual, com as somas de VALORVENDA, VRPGTO e VRCOM.
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172DIA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 FIMARQUIVO PIC X(1) VALUE "N".
+
+           01 DATAHOJE PIC 9(8) VALUE ZEROS.
+           01 QTDVENDIDO PIC 9(5) VALUE ZEROS.
+           01 VRVENDATOTAL PIC 9(8)V99 VALUE ZEROS.
+           01 VRPGTOTOTAL PIC 9(8)V99 VALUE ZEROS.
+           01 VRCOMTOTAL PIC 9(8)V99 VALUE ZEROS.
+
+           01 LD-QTD PIC ZZZZ9 VALUE ZEROS.
+           01 LD-VRVENDA PIC Z(6),99 VALUE ZEROS.
+           01 LD-VRPGTO PIC Z(6),99 VALUE ZEROS.
+           01 LD-VRCOM PIC Z(6),99 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Abre o arquivo e comanda a impressao do fechamento do dia
+       INICIO.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO DATAHOJE
+
+           OPEN INPUT CADVEIC
+
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC"
+               GO TO SAIR
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "RELATORIO DE FECHAMENTO DO DIA " DATAHOJE
+           DISPLAY "================================="
+
+           PERFORM PROCESSAVEIC UNTIL FIMARQUIVO = "S"
+
+           CLOSE CADVEIC
+
+           MOVE QTDVENDIDO TO LD-QTD
+           MOVE VRVENDATOTAL TO LD-VRVENDA
+           MOVE VRPGTOTOTAL TO LD-VRPGTO
+           MOVE VRCOMTOTAL TO LD-VRCOM
+
+           DISPLAY " "
+           DISPLAY "VEICULOS VENDIDOS HOJE: " LD-QTD
+           DISPLAY "TOTAL VALORVENDA: " LD-VRVENDA
+           DISPLAY "TOTAL VRPGTO: " LD-VRPGTO
+           DISPLAY "TOTAL VRCOM: " LD-VRCOM
+
+           GO TO SAIR.
+
+      *Le o proximo veiculo e, se foi vendido hoje, acumula os totais
+       PROCESSAVEIC.
+
+           READ CADVEIC NEXT RECORD
+               AT END
+                   MOVE "S" TO FIMARQUIVO
+           END-READ
+
+           IF FIMARQUIVO NOT = "S"
+               IF VEIC-STATUS = "V" AND DATAVENDA = DATAHOJE
+                   ADD 1 TO QTDVENDIDO
+                   ADD VALORVENDA TO VRVENDATOTAL
+                   ADD VRPGTO TO VRPGTOTOTAL
+                   ADD VRCOM TO VRCOMTOTAL
+               END-IF
+           END-IF.
+
+      *Fecha o programa
+       SAIR.
+
+           STOP RUN.
+
+       END PROGRAM P172DIA.
