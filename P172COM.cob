@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Relatorio de comissao por vendedor, totalizando VRCOM
+      *    de CADVEIC dentro de um periodo (DATAVENDA) informado pelo
+      *    usuario. Fonte de consulta para a folha de pagamento.
+      * Mod: 08/08/2026 - filtro opcional por FILIAL (0 = todas).
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172COM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEND ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEND-CODIGO
+               FILE STATUS IS ERRO.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADVEND
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADVEND.DAT".
+           01 REGVEND.
+               02 VEND-CODIGO PIC 9(3) VALUE ZEROS.
+               02 VEND-NOME PIC X(30) VALUE SPACES.
+               02 VEND-CPF PIC 9(11) VALUE ZEROS.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 FIMVEND PIC X(1) VALUE "N".
+           01 FIMVEIC PIC X(1) VALUE "N".
+
+           01 DATAINICIO PIC 9(8) VALUE ZEROS.
+           01 DATAFIM PIC 9(8) VALUE ZEROS.
+
+           01 QTDVENDAS PIC 9(5) VALUE ZEROS.
+           01 VRCOMVEND PIC 9(8)V99 VALUE ZEROS.
+           01 VRCOMGERAL PIC 9(8)V99 VALUE ZEROS.
+           01 QTDGERAL PIC 9(6) VALUE ZEROS.
+
+           01 FILTROFILIAL PIC 9(2) VALUE ZEROS.
+
+           01 LINDETALHE.
+               02 LD-CODIGO PIC ZZ9 VALUE ZEROS.
+               02 LD-NOME PIC X(30) VALUE SPACES.
+               02 LD-QTD PIC ZZZZ9 VALUE ZEROS.
+               02 LD-VRCOM PIC Z(6),99 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Pede o periodo e comanda a impressao do relatorio de comissao
+       INICIO.
+
+           DISPLAY " "
+           DISPLAY "RELATORIO DE COMISSAO POR VENDEDOR"
+           DISPLAY "DIGITE A DATA INICIAL DO PERIODO (AAAAMMDD): "
+           ACCEPT DATAINICIO
+           DISPLAY "DIGITE A DATA FINAL DO PERIODO (AAAAMMDD): "
+           ACCEPT DATAFIM
+           DISPLAY "DIGITE A FILIAL (0 = TODAS AS FILIAIS): "
+           ACCEPT FILTROFILIAL
+
+           OPEN INPUT CADVEND
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEND"
+               GO TO SAIR
+           END-IF
+
+           OPEN INPUT CADVEIC
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC"
+               CLOSE CADVEND
+               GO TO SAIR
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "COD  NOME                     QTDVEND  COMISSAO"
+           DISPLAY "-------------------------------------------------"
+
+           PERFORM PROCESSAVENDEDOR UNTIL FIMVEND = "S"
+
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "TOTAL DE VENDAS NO PERIODO: "
+               QTDGERAL
+           DISPLAY "TOTAL DE COMISSAO NO PERIODO: " VRCOMGERAL
+
+           CLOSE CADVEND
+           CLOSE CADVEIC
+           GO TO SAIR.
+
+      *Le o proximo vendedor e totaliza a comissao das suas vendas
+      *dentro do periodo informado
+       PROCESSAVENDEDOR.
+
+           READ CADVEND NEXT RECORD
+               AT END
+                   MOVE "S" TO FIMVEND
+           END-READ
+
+           IF FIMVEND NOT = "S"
+               MOVE ZEROS TO QTDVENDAS VRCOMVEND
+               PERFORM TOTALIZAVENDEDOR
+               PERFORM IMPRIMELINHA
+           END-IF.
+
+      *Varre sequencialmente o CADVEIC acumulando as vendas do
+      *vendedor corrente que caiam dentro do periodo informado
+       TOTALIZAVENDEDOR.
+
+           MOVE "N" TO FIMVEIC
+           CLOSE CADVEIC
+           OPEN INPUT CADVEIC
+
+           PERFORM UNTIL FIMVEIC = "S"
+               READ CADVEIC NEXT RECORD
+                   AT END
+                       MOVE "S" TO FIMVEIC
+               END-READ
+               IF FIMVEIC NOT = "S"
+                   IF VEIC-VEND = VEND-CODIGO
+                       AND VEIC-STATUS = "V"
+                       AND DATAVENDA >= DATAINICIO
+                       AND DATAVENDA <= DATAFIM
+                       AND (FILTROFILIAL = ZEROS
+                           OR FILIAL = FILTROFILIAL)
+                       ADD 1 TO QTDVENDAS
+                       ADD VRCOM TO VRCOMVEND
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE CADVEIC.
+
+      *Imprime a linha de totais do vendedor corrente, se houve
+      *alguma venda dele no periodo
+       IMPRIMELINHA.
+
+           IF QTDVENDAS > ZEROS
+               MOVE VEND-CODIGO TO LD-CODIGO
+               MOVE VEND-NOME TO LD-NOME
+               MOVE QTDVENDAS TO LD-QTD
+               MOVE VRCOMVEND TO LD-VRCOM
+               DISPLAY LD-CODIGO "  " LD-NOME "  " LD-QTD "  " LD-VRCOM
+               ADD QTDVENDAS TO QTDGERAL
+               ADD VRCOMVEND TO VRCOMGERAL
+           END-IF.
+
+      *Fecha o programa
+       SAIR.
+
+           STOP RUN.
+
+       END PROGRAM P172COM.
