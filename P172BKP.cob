@@ -0,0 +1,520 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Mod: 08/08/2026 - INICIO fechado com END-IF para que o GO TO FIM
+      *      rode sempre, e cada BACKUP-*/RESTAURA-* reescrito para
+      *      retornar normalmente do PERFORM em vez de pular para fora
+      *      dele com GO TO em caso de arquivo nao encontrado.
+      * Purpose: Backup (exportacao) e restauracao (importacao) dos
+      *    cinco arquivos indexados do sistema - CADMARCA, CADMODEL,
+      *    CADPROPR, CADVEIC e CADCEP - para/de arquivos sequenciais
+      *    em disco, um por cadastro.
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172BKP.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMARCA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY MARCA DUPLICATES.
+           SELECT BKPMARCA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROBKP.
+
+           SELECT CADMODEL ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADMOD-CODIGO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY MODELO DUPLICATES.
+           SELECT BKPMODEL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROBKP.
+
+           SELECT CADPROPR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY EMAIL DUPLICATES.
+           SELECT BKPPROPR ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROBKP.
+
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES
+               ALTERNATE RECORD KEY CHASSI.
+           SELECT BKPVEIC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROBKP.
+
+           SELECT CADCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY LOGRADOURO DUPLICATES.
+           SELECT BKPCEP ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROBKP.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADMARCA
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADMARCA.DAT".
+           01 REGMARCA.
+               02 CODIGO PIC 9(3) VALUE ZEROS.
+               02 MARCA PIC X(30) VALUE SPACES.
+               02 ORIGEM PIC X(1) VALUE SPACES.
+               02 PAIS PIC 9(3) VALUE ZEROS.
+
+           FD BKPMARCA
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "BKPMARCA.TXT".
+           01 REGBKPMARCA PIC X(37) VALUE SPACES.
+
+           FD CADMODEL
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADMODEL.DAT".
+           01 REGMODELO.
+               02 CADMOD-CODIGO.
+                   05 CONTCODIGO PIC 9(3) VALUE ZEROS.
+                   05 CODIGOMODELO PIC 9(3) VALUE ZEROS.
+               02 MODELO PIC X(20) VALUE SPACES.
+               02 CADMOD-MARCA PIC X(20) VALUE SPACES.
+
+           FD BKPMODEL
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "BKPMODEL.TXT".
+           01 REGBKPMODEL PIC X(46) VALUE SPACES.
+
+           FD CADPROPR
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADPROPR.DAT".
+           01 REGPROPR.
+               02 CPF PIC 9(11) VALUE ZEROS.
+               02 EMAIL PIC X(30) VALUE SPACES.
+               02 NOME PIC X(20) VALUE SPACES.
+               02 COMPLEMENTO PIC X(30) VALUE SPACES.
+               02 TELEFONE.
+                   03 DDD PIC 9(2) VALUE ZEROS.
+                   03 NUMERO PIC 9(9) VALUE ZEROS.
+               02 DATANASC.
+                   03 DIA PIC 9(2) VALUE ZEROS.
+                   03 MES PIC 9(2) VALUE ZEROS.
+                   03 ANO PIC 9(4) VALUE ZEROS.
+
+           FD BKPPROPR
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "BKPPROPR.TXT".
+           01 REGBKPPROPR PIC X(110) VALUE SPACES.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD BKPVEIC
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "BKPVEIC.TXT".
+           01 REGBKPVEIC PIC X(112) VALUE SPACES.
+
+           FD CADCEP
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCEP.DAT".
+           01 REGCEP.
+               02 CEP PIC 9(8).
+               02 LOGRADOURO PIC X(35) VALUE SPACES.
+               02 BAIRRO PIC X(26) VALUE SPACES.
+               02 CIDADE PIC X(20) VALUE SPACES.
+               02 UF PIC X(2) VALUE SPACES.
+               02 REFERENCIA PIC X(35) VALUE SPACES.
+               02 LATITUDE PIC X(15) VALUE SPACES.
+               02 LONGITUDE PIC X(15) VALUE SPACES.
+
+           FD BKPCEP
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "BKPCEP.TXT".
+           01 REGBKPCEP PIC X(156) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 ERROBKP PIC X(2) VALUE "00".
+           01 OPC PIC X(1) VALUE SPACES.
+           01 QTREGISTROS PIC 9(6) VALUE ZEROS.
+           01 LD-QTREGISTROS PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Pergunta se o operador deseja gerar o backup ou restaurar os
+      *arquivos a partir de um backup anterior
+       INICIO.
+
+           DISPLAY " "
+           DISPLAY "BACKUP / RESTAURACAO DOS CADASTROS"
+           DISPLAY "1 - GERAR BACKUP"
+           DISPLAY "2 - RESTAURAR A PARTIR DO BACKUP"
+           ACCEPT OPC
+
+               IF OPC = "1"
+                   PERFORM BACKUP-TUDO
+               ELSE IF OPC = "2"
+                   PERFORM RESTAURA-TUDO
+               ELSE
+                   DISPLAY "OPCAO INVALIDA"
+               END-IF
+               END-IF
+
+           GO TO FIM.
+
+      *Gera o backup dos cinco cadastros, um arquivo sequencial por
+      *cadastro
+       BACKUP-TUDO.
+
+           PERFORM BACKUP-MARCA
+           PERFORM BACKUP-MODEL
+           PERFORM BACKUP-PROPR
+           PERFORM BACKUP-VEIC
+           PERFORM BACKUP-CEP.
+
+      *Restaura os cinco cadastros a partir do backup, recriando cada
+      *arquivo indexado do zero
+       RESTAURA-TUDO.
+
+           PERFORM RESTAURA-MARCA
+           PERFORM RESTAURA-MODEL
+           PERFORM RESTAURA-PROPR
+           PERFORM RESTAURA-VEIC
+           PERFORM RESTAURA-CEP.
+
+      *Copia o CADMARCA para BKPMARCA.TXT
+       BACKUP-MARCA.
+
+           MOVE ZEROS TO QTREGISTROS
+           OPEN INPUT CADMARCA
+           IF ERRO NOT = "00"
+               DISPLAY "CADMARCA NAO ENCONTRADO, BACKUP IGNORADO"
+           ELSE
+               OPEN OUTPUT BKPMARCA
+
+               PERFORM UNTIL ERRO = "10"
+                   READ CADMARCA NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       MOVE REGMARCA TO REGBKPMARCA
+                       WRITE REGBKPMARCA
+                       ADD 1 TO QTREGISTROS
+                   END-IF
+               END-PERFORM
+
+               CLOSE CADMARCA
+               CLOSE BKPMARCA
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADMARCA: " LD-QTREGISTROS " REGISTROS SALVOS"
+           END-IF.
+
+      *Copia o CADMODEL para BKPMODEL.TXT
+       BACKUP-MODEL.
+
+           MOVE ZEROS TO QTREGISTROS
+           OPEN INPUT CADMODEL
+           IF ERRO NOT = "00"
+               DISPLAY "CADMODEL NAO ENCONTRADO, BACKUP IGNORADO"
+           ELSE
+               OPEN OUTPUT BKPMODEL
+
+               PERFORM UNTIL ERRO = "10"
+                   READ CADMODEL NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       MOVE REGMODELO TO REGBKPMODEL
+                       WRITE REGBKPMODEL
+                       ADD 1 TO QTREGISTROS
+                   END-IF
+               END-PERFORM
+
+               CLOSE CADMODEL
+               CLOSE BKPMODEL
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADMODEL: " LD-QTREGISTROS " REGISTROS SALVOS"
+           END-IF.
+
+      *Copia o CADPROPR para BKPPROPR.TXT
+       BACKUP-PROPR.
+
+           MOVE ZEROS TO QTREGISTROS
+           OPEN INPUT CADPROPR
+           IF ERRO NOT = "00"
+               DISPLAY "CADPROPR NAO ENCONTRADO, BACKUP IGNORADO"
+           ELSE
+               OPEN OUTPUT BKPPROPR
+
+               PERFORM UNTIL ERRO = "10"
+                   READ CADPROPR NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       MOVE REGPROPR TO REGBKPPROPR
+                       WRITE REGBKPPROPR
+                       ADD 1 TO QTREGISTROS
+                   END-IF
+               END-PERFORM
+
+               CLOSE CADPROPR
+               CLOSE BKPPROPR
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADPROPR: " LD-QTREGISTROS " REGISTROS SALVOS"
+           END-IF.
+
+      *Copia o CADVEIC para BKPVEIC.TXT
+       BACKUP-VEIC.
+
+           MOVE ZEROS TO QTREGISTROS
+           OPEN INPUT CADVEIC
+           IF ERRO NOT = "00"
+               DISPLAY "CADVEIC NAO ENCONTRADO, BACKUP IGNORADO"
+           ELSE
+               OPEN OUTPUT BKPVEIC
+
+               PERFORM UNTIL ERRO = "10"
+                   READ CADVEIC NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       MOVE REGVEIC TO REGBKPVEIC
+                       WRITE REGBKPVEIC
+                       ADD 1 TO QTREGISTROS
+                   END-IF
+               END-PERFORM
+
+               CLOSE CADVEIC
+               CLOSE BKPVEIC
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADVEIC: " LD-QTREGISTROS " REGISTROS SALVOS"
+           END-IF.
+
+      *Copia o CADCEP para BKPCEP.TXT
+       BACKUP-CEP.
+
+           MOVE ZEROS TO QTREGISTROS
+           OPEN INPUT CADCEP
+           IF ERRO NOT = "00"
+               DISPLAY "CADCEP NAO ENCONTRADO, BACKUP IGNORADO"
+           ELSE
+               OPEN OUTPUT BKPCEP
+
+               PERFORM UNTIL ERRO = "10"
+                   READ CADCEP NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       MOVE REGCEP TO REGBKPCEP
+                       WRITE REGBKPCEP
+                       ADD 1 TO QTREGISTROS
+                   END-IF
+               END-PERFORM
+
+               CLOSE CADCEP
+               CLOSE BKPCEP
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADCEP: " LD-QTREGISTROS " REGISTROS SALVOS"
+           END-IF.
+
+      *Recria o CADMARCA a partir do BKPMARCA.TXT
+       RESTAURA-MARCA.
+
+           MOVE ZEROS TO QTREGISTROS
+           MOVE "00" TO ERROBKP
+           OPEN INPUT BKPMARCA
+           IF ERROBKP NOT = "00"
+               DISPLAY "BKPMARCA.TXT NAO ENCONTRADO, IGNORADO"
+           ELSE
+               OPEN OUTPUT CADMARCA
+
+               PERFORM UNTIL ERROBKP = "10"
+                   READ BKPMARCA
+                       AT END
+                           MOVE "10" TO ERROBKP
+                       NOT AT END
+                           MOVE REGBKPMARCA TO REGMARCA
+                           WRITE REGMARCA
+                           ADD 1 TO QTREGISTROS
+                   END-READ
+               END-PERFORM
+
+               CLOSE BKPMARCA
+               CLOSE CADMARCA
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADMARCA: " LD-QTREGISTROS
+                   " REGISTROS RESTAURADOS"
+           END-IF.
+
+      *Recria o CADMODEL a partir do BKPMODEL.TXT
+       RESTAURA-MODEL.
+
+           MOVE ZEROS TO QTREGISTROS
+           MOVE "00" TO ERROBKP
+           OPEN INPUT BKPMODEL
+           IF ERROBKP NOT = "00"
+               DISPLAY "BKPMODEL.TXT NAO ENCONTRADO, IGNORADO"
+           ELSE
+               OPEN OUTPUT CADMODEL
+
+               PERFORM UNTIL ERROBKP = "10"
+                   READ BKPMODEL
+                       AT END
+                           MOVE "10" TO ERROBKP
+                       NOT AT END
+                           MOVE REGBKPMODEL TO REGMODELO
+                           WRITE REGMODELO
+                           ADD 1 TO QTREGISTROS
+                   END-READ
+               END-PERFORM
+
+               CLOSE BKPMODEL
+               CLOSE CADMODEL
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADMODEL: " LD-QTREGISTROS
+                   " REGISTROS RESTAURADOS"
+           END-IF.
+
+      *Recria o CADPROPR a partir do BKPPROPR.TXT
+       RESTAURA-PROPR.
+
+           MOVE ZEROS TO QTREGISTROS
+           MOVE "00" TO ERROBKP
+           OPEN INPUT BKPPROPR
+           IF ERROBKP NOT = "00"
+               DISPLAY "BKPPROPR.TXT NAO ENCONTRADO, IGNORADO"
+           ELSE
+               OPEN OUTPUT CADPROPR
+
+               PERFORM UNTIL ERROBKP = "10"
+                   READ BKPPROPR
+                       AT END
+                           MOVE "10" TO ERROBKP
+                       NOT AT END
+                           MOVE REGBKPPROPR TO REGPROPR
+                           WRITE REGPROPR
+                           ADD 1 TO QTREGISTROS
+                   END-READ
+               END-PERFORM
+
+               CLOSE BKPPROPR
+               CLOSE CADPROPR
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADPROPR: " LD-QTREGISTROS
+                   " REGISTROS RESTAURADOS"
+           END-IF.
+
+      *Recria o CADVEIC a partir do BKPVEIC.TXT
+       RESTAURA-VEIC.
+
+           MOVE ZEROS TO QTREGISTROS
+           MOVE "00" TO ERROBKP
+           OPEN INPUT BKPVEIC
+           IF ERROBKP NOT = "00"
+               DISPLAY "BKPVEIC.TXT NAO ENCONTRADO, IGNORADO"
+           ELSE
+               OPEN OUTPUT CADVEIC
+
+               PERFORM UNTIL ERROBKP = "10"
+                   READ BKPVEIC
+                       AT END
+                           MOVE "10" TO ERROBKP
+                       NOT AT END
+                           MOVE REGBKPVEIC TO REGVEIC
+                           WRITE REGVEIC
+                           ADD 1 TO QTREGISTROS
+                   END-READ
+               END-PERFORM
+
+               CLOSE BKPVEIC
+               CLOSE CADVEIC
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADVEIC: " LD-QTREGISTROS
+                   " REGISTROS RESTAURADOS"
+           END-IF.
+
+      *Recria o CADCEP a partir do BKPCEP.TXT
+       RESTAURA-CEP.
+
+           MOVE ZEROS TO QTREGISTROS
+           MOVE "00" TO ERROBKP
+           OPEN INPUT BKPCEP
+           IF ERROBKP NOT = "00"
+               DISPLAY "BKPCEP.TXT NAO ENCONTRADO, IGNORADO"
+           ELSE
+               OPEN OUTPUT CADCEP
+
+               PERFORM UNTIL ERROBKP = "10"
+                   READ BKPCEP
+                       AT END
+                           MOVE "10" TO ERROBKP
+                       NOT AT END
+                           MOVE REGBKPCEP TO REGCEP
+                           WRITE REGCEP
+                           ADD 1 TO QTREGISTROS
+                   END-READ
+               END-PERFORM
+
+               CLOSE BKPCEP
+               CLOSE CADCEP
+               MOVE QTREGISTROS TO LD-QTREGISTROS
+               DISPLAY "CADCEP: " LD-QTREGISTROS
+                   " REGISTROS RESTAURADOS"
+           END-IF.
+
+      *Fecha o programa
+       FIM.
+
+           STOP RUN.
+
+       END PROGRAM P172BKP.
