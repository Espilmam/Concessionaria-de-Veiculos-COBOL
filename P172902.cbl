@@ -1,6 +1,14 @@
       ******************************************************************
       * Author: PEDRO SPIELMANN
       * Date: 08/11/2017
+      * Mod: 08/08/2026 - menu principal (cadastra/apagar/sair) e
+      *      exclusao de modelo com checagem de CADVEIC.
+      * Mod: 08/08/2026 - registro de auditoria (LOGTRANS) apos gravar,
+      *      alterar ou excluir um modelo.
+      * Mod: 08/08/2026 - opcao 3-MOSTRAR no menu principal, lista
+      *      sequencialmente todos os modelos cadastrados.
+      * Mod: 08/08/2026 - MOSTRAR nao reabre mais o CADMODEL, que ja
+      *      fica aberto I-O desde ARQUIVO; reposiciona com START.
       * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
       *    PASSOS PARA FUNCIONAR CODIGO:
       *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
@@ -29,6 +37,15 @@
                RECORD KEY IS CODIGO
                FILE STATUS IS ERRO
                ALTERNATE RECORD KEY MARCA DUPLICATES.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -50,20 +67,108 @@
                02 CODIGO PIC 9(3).
                02 MARCA PIC X(30).
 
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
            01 ERRO PIC X(2) VALUE SPACES.
            01 OPC PIC X(1) VALUE SPACES.
            01 EFE PIC 9(2).
            01 BITVALIDA PIC 9(1).
+           01 ACHOUREF PIC X(1) VALUE "N".
+           01 CONTCODIGOEXCL PIC 9(3) VALUE ZEROS.
+           01 CODIGOMODELOEXCL PIC 9(3) VALUE ZEROS.
+           01 LINHAMOSTRA PIC 9(2) VALUE ZEROS.
+           01 POSMOSTRA PIC 9(4) VALUE ZEROS.
 
        SCREEN SECTION.
 
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAMENUMODELO.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออMENU MODELOออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - CADASTRA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - APAGAR".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - MOSTRAR".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ   4 - SAIR".
+           05  LINE 06  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 07  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 07  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 07  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 20  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+
       *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
        01  TELAMODELO.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
-               VALUE  "ษอออออออออออออออออCADASTRO DE MODELOออออ".
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออCADASTRO DE MODELOออออ".
            05  LINE 01  COLUMN 41
                VALUE  "ออออออออออป".
            05  LINE 02  COLUMN 01
@@ -103,7 +208,11 @@
            05  LINE 10  COLUMN 41
                VALUE  "          บ".
            05  LINE 11  COLUMN 01
-               VALUE  "บอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "บออออออออออออออ".
+           05  LINE 11  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 11  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 11  COLUMN 41
                VALUE  "ออออออออออบ".
            05  LINE 12  COLUMN 01
@@ -123,7 +232,11 @@
            05  LINE 15  COLUMN 41
                VALUE  "          บ".
            05  LINE 16  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ศออออออออออออออ".
+           05  LINE 16  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 16  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 16  COLUMN 41
                VALUE  "ออออออออออผ".
            05  TCONCODIGO
@@ -142,9 +255,8 @@
        PROCEDURE DIVISION.
 
       *Cria o arquio "CADMODEL.dat"
-       TELA-MODELO.
+       ARQUIVO.
 
-           DISPLAY TELAMODELO
            PERFORM LIMPAERRO
 
            OPEN I-O CADMODEL
@@ -154,12 +266,36 @@
                    OPEN OUTPUT CADMODEL
                    CLOSE CADMODEL
                    DISPLAY "ARQUIVO CADMODEL SENDO CRIADO" AT 1305
-                   GO TO TELA-MODELO
+                   GO TO ARQUIVO
                ELSE
                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMODEL" AT 1305
            ELSE
                CONTINUE.
 
+      *Mostra um menu de opcoes para o usuario
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUMODELO
+           ACCEPT TOPC
+
+               IF OPC = "1"
+                   GO TO TELA-MODELO
+               ELSE IF OPC = "2"
+                   GO TO APAGAR
+               ELSE IF OPC = "3"
+                   PERFORM MOSTRAR
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "4"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Entra no cadastro de um novo modelo
+       TELA-MODELO.
+
+           DISPLAY TELAMODELO
+           GO TO CAD-CODIGO.
+
       *Cadastra o codigo do modelo
        CAD-CODIGO.
 
@@ -175,7 +311,7 @@
                    GO TO SAIR
            END-IF
 
-               IF CONTCODIGO AND CODIGOMODELO = ZERO
+               IF CONTCODIGO = ZERO AND CODIGOMODELO = ZERO
                   DISPLAY "NAO PODE CONTER APENAS VALORES ZEROS" AT 1305
                    GO TO CAD-CODIGO
                ELSE
@@ -250,11 +386,29 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "DADOS GRAVADOS" AT 1305
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE CADMOD-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
                GO TO CAD-CODIGO
            ELSE
                DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 1305
                GO TO CAD-CODIGO.
 
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172902" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
       *Verificao da entrada do modelo
        LERMODELO.
 
@@ -274,7 +428,7 @@
                        ELSE
                          PERFORM LIMPAVARIAVEL
                          MOVE 0 TO BITVALIDA
-                         GO TO SAIR
+                         GO TO MENU-PRINCIPAL
                  ELSE
                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CADMODELO" AT 1305
                    GO TO CAD-CODIGO.
@@ -287,6 +441,9 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "MODELO ALTERADA" AT 1305
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE CADMOD-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
                GO TO CAD-CODIGO
            ELSE
                DISPLAY "ERRO AO ALTERAR A MODELO" AT 1305
@@ -304,6 +461,117 @@
            DISPLAY "                                           " AT 1302
            DISPLAY "                                           "AT 1402.
 
+      *Lista sequencialmente todos os modelos cadastrados, agrupados
+      *naturalmente por marca (CONTCODIGO e a parte inicial da chave),
+      *paginando de 20 em 20 linhas
+       MOSTRAR.
+
+           MOVE "00" TO ERRO
+           PERFORM TELA-LISTAMODELO
+
+           MOVE ZEROS TO CADMOD-CODIGO
+           START CADMODEL KEY IS NOT LESS THAN CADMOD-CODIGO
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+
+           PERFORM UNTIL ERRO = "10"
+               READ CADMODEL NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF LINHAMOSTRA > 20
+                       DISPLAY "TECLE ENTER PARA CONTINUAR" AT 2301
+                       ACCEPT OPC AT 2301
+                       PERFORM TELA-LISTAMODELO
+                   END-IF
+                   COMPUTE POSMOSTRA = LINHAMOSTRA * 100 + 1
+                   DISPLAY CONTCODIGO " " CODIGOMODELO " " MODELO " "
+                       CADMOD-MARCA AT POSMOSTRA
+                   ADD 1 TO LINHAMOSTRA
+               END-IF
+           END-PERFORM
+
+           DISPLAY "TECLE ENTER PARA VOLTAR AO MENU" AT 2301
+           ACCEPT OPC AT 2301.
+
+      *Limpa a tela e escreve o cabecalho da listagem de modelos
+       TELA-LISTAMODELO.
+
+           DISPLAY LIMPATELA
+           DISPLAY "LISTA DE MODELOS CADASTRADOS" AT 0101
+           DISPLAY "CODMARCA CODMODELO MODELO               MARCA"
+               AT 0201
+           MOVE 3 TO LINHAMOSTRA.
+
+      *Exclui um modelo, desde que nenhum veiculo ainda o referencie
+       APAGAR.
+
+           DISPLAY TELAMODELO
+           DISPLAY "DIGITE O CODIGO DA MARCA E DO MODELO:" AT 1305
+           ACCEPT CONTCODIGOEXCL AT 1343
+           ACCEPT CODIGOMODELOEXCL AT 1347
+           PERFORM LIMPAERRO
+
+           MOVE CONTCODIGOEXCL TO CONTCODIGO
+           MOVE CODIGOMODELOEXCL TO CODIGOMODELO
+           READ CADMODEL
+
+           IF ERRO = "23"
+               DISPLAY "MODELO NAO ENCONTRADO" AT 1305
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           MOVE "N" TO ACHOUREF
+           MOVE CONTCODIGOEXCL TO VEIC-MARCA
+           MOVE CODIGOMODELOEXCL TO VEIC-MODEL
+           MOVE ZEROS TO VEIC-CPF
+           OPEN INPUT CADVEIC
+           START CADVEIC KEY IS >= VEICULO
+               INVALID KEY
+                   MOVE "N" TO ACHOUREF
+               NOT INVALID KEY
+                   PERFORM VERIFICAVEICULO
+           END-START
+           CLOSE CADVEIC
+
+           IF ACHOUREF = "S"
+               DISPLAY "HA VEICULO CADASTRADO PARA ESSE MODELO" AT 1305
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           DELETE CADMODEL RECORD
+
+           IF ERRO = "00"
+               DISPLAY "MODELO EXCLUIDO" AT 1305
+               MOVE "EXCLUI" TO LOG-OPERACAO
+               MOVE CADMOD-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
+           ELSE
+               DISPLAY "ERRO NA EXCLUSAO" AT 1305
+           END-IF
+           GO TO MENU-PRINCIPAL.
+
+      *Varre o CADVEIC a partir da posicao achada pelo START
+      *procurando algum veiculo do modelo a ser excluido
+       VERIFICAVEICULO.
+
+           PERFORM UNTIL ERRO = "10" OR ACHOUREF = "S"
+               READ CADVEIC NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF VEIC-MARCA = CONTCODIGOEXCL
+                       AND VEIC-MODEL = CODIGOMODELOEXCL
+                       MOVE "S" TO ACHOUREF
+                   ELSE
+                       MOVE "10" TO ERRO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       *Fecha o programa
        SAIR.
 
