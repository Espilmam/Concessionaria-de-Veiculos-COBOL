@@ -0,0 +1,427 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Cadastro de cores, referenciadas pelo campo COR em
+      *    CADVEIC, substituindo a lista fixa que existia em P172904.
+      * Mod: 08/08/2026 - VERIFICA passa a limpar as variaveis (PERFORM
+      *    LIMPAVARIAVEL) antes de voltar a tela, em vez de um GO TO
+      *    morto que caia direto em APAGAR.
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172906.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COR-CODIGO
+               FILE STATUS IS ERRO.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADCOR
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCOR.DAT".
+           01 REGCOR.
+               02 COR-CODIGO PIC 9(2) VALUE ZEROS.
+               02 COR-NOME PIC X(15) VALUE SPACES.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 OPC PIC X(1) VALUE SPACES.
+           01 EFE PIC 9(2).
+           01 BITVALIDA PIC 9(1) VALUE ZEROES.
+           01 ACHOUREF PIC X(1) VALUE "N".
+           01 CODIGOEXCLUIR PIC 9(2) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAMENUCOR.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออMENU CORออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - CADASTRA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - APAGAR".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - SAIR".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 06  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 06  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 20  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELACOR.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออออออออออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ             CADASTRO DE COR".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   CODIGO:".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ   NOME:".
+           05  LINE 06  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 07  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 07  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 07  COLUMN 41
+               VALUE  "ออออผ".
+           05  TCODIGO
+               LINE 04  COLUMN 13  PIC 9(2)
+               USING  COR-CODIGO.
+           05  TNOME
+               LINE 06  COLUMN 11  PIC X(15)
+               USING  COR-NOME
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Cria o arquivo "CADCOR.dat"
+       ARQUIVO.
+
+           OPEN I-O CADCOR
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = 35
+                   OPEN OUTPUT CADCOR
+                   CLOSE CADCOR
+                  DISPLAY "ARQUIVO CADCOR SENDO CRIADO" AT 1005
+                   GO TO ARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCOR" AT 1005
+           ELSE
+               CONTINUE.
+
+      *Mostra um menu de opcoes para o usuario
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUCOR
+           ACCEPT TOPC
+
+               IF OPC = "1"
+                   GO TO TELA-COR
+               ELSE IF OPC = "2"
+                   GO TO APAGAR
+               ELSE IF OPC = "3"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Entra no cadastro de uma nova cor
+       TELA-COR.
+
+           DISPLAY TELACOR
+           GO TO CAD-CODIGO.
+
+      *Cadastra o codigo da cor
+       CAD-CODIGO.
+
+           DISPLAY TELACOR
+           DISPLAY "F2 - SAIR" AT 1501
+           ACCEPT COR-CODIGO AT 0413
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF COR-CODIGO = ZERO
+                  DISPLAY "NAO PODE CONTER APENAS VALORES ZEROS" AT 1005
+                  GO TO CAD-CODIGO
+               ELSE
+                   PERFORM LERCHAVE
+
+                   CONTINUE.
+
+      *Cadastra o nome da cor
+       CAD-NOME.
+
+           DISPLAY "F1 - VOLTA AO CAMPO ANTERIOR" AT 1510
+
+           ACCEPT COR-NOME AT 0611
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-CODIGO
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF COR-NOME = SPACES
+                   DISPLAY "DIGITE ALGO NO NOME" AT 1005
+                   GO TO CAD-NOME
+               ELSE
+                   PERFORM VERIFICA.
+
+      *Permite ao usuario validar os dados
+       VERIFICA.
+
+           DISPLAY "OS VALORES ESTAO MESMO CORRETOS? "AT 1005
+           DISPLAY "S/N ?" AT 1105
+
+           ACCEPT OPC AT 1111
+
+              IF OPC = "S" OR "s"
+                  IF BITVALIDA = 1
+                      GO TO ALTERAR
+                  ELSE
+                      GO TO GRAVARCHAVE
+              ELSE
+                  PERFORM LIMPAVARIAVEL
+                  GO TO TELA-COR.
+
+      *Grava os dados no registro
+       GRAVARCHAVE.
+
+           WRITE REGCOR
+
+           IF ERRO = "00" OR "02"
+               DISPLAY "DADOS GRAVADOS" AT 1005
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE COR-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO MENU-PRINCIPAL
+           ELSE
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 1005
+               GO TO MENU-PRINCIPAL.
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172906" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
+      *Verificacao da entrada da cor
+       LERCHAVE.
+
+           READ CADCOR
+           DISPLAY TELACOR
+               IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY "JA ESTA CADASTRADA" AT 1005
+                   DISPLAY "DESEJA MUDAR A COR ?" AT 1105
+                   DISPLAY "S/N ?" AT 1205
+                   ACCEPT OPC AT 1211
+
+                       IF OPC = "S" OR "s"
+                         PERFORM LIMPAVARIAVEL
+                         MOVE 1 TO BITVALIDA
+                         GO TO CAD-NOME
+                       ELSE
+                         PERFORM LIMPAVARIAVEL
+                         MOVE 0 TO BITVALIDA
+                         GO TO TELA-COR
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCOR" AT 1005
+                   GO TO TELA-COR.
+
+      *Altera a cor
+       ALTERAR.
+
+           REWRITE REGCOR
+
+           IF ERRO = "00" OR "02"
+               DISPLAY "COR ALTERADA" AT 1005
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE COR-CODIGO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO CAD-CODIGO
+           ELSE
+               DISPLAY "ERRO AO ALTERAR A COR" AT 1005
+               GO TO CAD-CODIGO.
+
+      *Limpa os dados das variaveis na tela do usuario
+       LIMPAVARIAVEL.
+
+           MOVE SPACES TO OPC COR-NOME.
+           DISPLAY "                              " AT 0611.
+
+      *Limpa as mensagens de erro na tela do usuario
+       LIMPAERRO.
+
+           DISPLAY "                                     " AT 1005
+           DISPLAY "                                     " AT 1105
+           DISPLAY "                                     " AT 1205.
+
+      *Exclui uma cor, desde que nenhum veiculo ainda a referencie
+       APAGAR.
+
+           DISPLAY TELACOR
+           DISPLAY "DIGITE O CODIGO DA COR A EXCLUIR:" AT 1005
+           ACCEPT CODIGOEXCLUIR AT 1039
+           PERFORM LIMPAERRO
+
+           MOVE CODIGOEXCLUIR TO COR-CODIGO
+           READ CADCOR
+
+           IF ERRO = "23"
+               DISPLAY "COR NAO ENCONTRADA" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           MOVE "N" TO ACHOUREF
+           OPEN INPUT CADVEIC
+           PERFORM VERIFICAUSOCOR
+           CLOSE CADVEIC
+
+           IF ACHOUREF = "S"
+               DISPLAY "HA VEICULO CADASTRADO COM ESSA COR" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           DELETE CADCOR RECORD
+
+           IF ERRO = "00"
+               DISPLAY "COR EXCLUIDA" AT 1005
+               MOVE "EXCLUI" TO LOG-OPERACAO
+               MOVE CODIGOEXCLUIR TO LOG-CHAVE
+               PERFORM GRAVALOG
+           ELSE
+               DISPLAY "ERRO NA EXCLUSAO" AT 1005
+           END-IF
+           GO TO MENU-PRINCIPAL.
+
+      *Varre sequencialmente o CADVEIC procurando algum veiculo
+      *cadastrado com a cor a ser excluida (COR nao faz parte de
+      *nenhuma chave do arquivo, entao a varredura e total)
+       VERIFICAUSOCOR.
+
+           MOVE "N" TO ACHOUREF
+           PERFORM UNTIL ERRO = "10" OR ACHOUREF = "S"
+               READ CADVEIC NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF COR = CODIGOEXCLUIR
+                       MOVE "S" TO ACHOUREF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *Fecha o programa
+       SAIR.
+
+           CLOSE CADCOR.
+
+       END PROGRAM P172906.
