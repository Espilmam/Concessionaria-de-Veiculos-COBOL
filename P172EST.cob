@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Relatorio de estoque de veiculos, agrupado por marca
+      *    e modelo, com a situacao de cada veiculo (disponivel,
+      *    reservado ou vendido).
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172EST.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEICULO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+           SELECT CADMODEL ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADMOD-CODIGO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY MODELO DUPLICATES.
+           SELECT CADMARCA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY MARCA DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADVEIC
+               LABEL  RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 VEICULO.
+                   03 VEIC-MARCA PIC 9(3) VALUE ZEROES.
+                   03 VEIC-MODEL PIC 9(3) VALUE ZEROES.
+                   03 VEIC-CPF PIC 9(11) VALUE ZEROS.
+               02 ANOMODELO.
+                   05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
+                   05 ANO-MODEL PIC 9(4) VALUE ZEROS.
+               02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
+               02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
+               02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
+               02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
+               02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD CADMODEL
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADMODEL.DAT".
+           01 REGMODELO.
+               02 CADMOD-CODIGO.
+                   05 CONTCODIGO PIC 9(3) VALUE ZEROS.
+                   05 CODIGOMODELO PIC 9(3) VALUE ZEROS.
+               02 MODELO PIC X(20) VALUE SPACES.
+               02 CADMOD-MARCA PIC X(20) VALUE SPACES.
+
+           FD CADMARCA
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADMARCA.DAT".
+           01 REGMARCA.
+               02 CODIGO PIC 9(3) VALUE ZEROS.
+               02 MARCA PIC X(30) VALUE SPACES.
+               02 ORIGEM PIC X(1) VALUE SPACES.
+               02 PAIS PIC 9(3) VALUE ZEROS.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 FIMARQUIVO PIC X(1) VALUE "N".
+
+           01 MARCAATUAL PIC 9(3) VALUE ZEROS.
+           01 MODELOATUAL PIC 9(3) VALUE ZEROS.
+           01 NOMEMARCA PIC X(30) VALUE SPACES.
+           01 NOMEMODELO PIC X(20) VALUE SPACES.
+
+           01 QTDISPONIVEL PIC 9(5) VALUE ZEROS.
+           01 QTRESERVADO PIC 9(5) VALUE ZEROS.
+           01 QTVENDIDO PIC 9(5) VALUE ZEROS.
+           01 QTTOTALGERAL PIC 9(6) VALUE ZEROS.
+           01 QTGRUPOTOTAL PIC 9(6) VALUE ZEROS.
+
+           01 LINDETALHE.
+               02 LD-MARCA PIC X(30) VALUE SPACES.
+               02 LD-MODELO PIC X(20) VALUE SPACES.
+               02 LD-DISP PIC ZZZZ9 VALUE ZEROS.
+               02 LD-RES PIC ZZZZ9 VALUE ZEROS.
+               02 LD-VEND PIC ZZZZ9 VALUE ZEROS.
+               02 LD-TOTAL PIC ZZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Abre os arquivos e comanda a impressao do relatorio de estoque
+       INICIO.
+
+           OPEN INPUT CADVEIC
+
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC"
+               GO TO SAIR
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "RELATORIO DE ESTOQUE DE VEICULOS"
+           DISPLAY "================================="
+           DISPLAY " "
+           DISPLAY "MARCA        MODELO     DISP  RESERV  VEND  TOT"
+           DISPLAY "------------------------------------------------"
+
+           PERFORM LERPRIMEIRO
+           PERFORM QUEBRAGRUPO UNTIL FIMARQUIVO = "S"
+
+           DISPLAY "------------------------------------------------"
+           DISPLAY "TOTAL GERAL DE VEICULOS EM ESTOQUE: " QTTOTALGERAL
+
+           GO TO SAIR.
+
+      *Le o primeiro registro e inicia o grupo marca/modelo corrente
+       LERPRIMEIRO.
+
+           READ CADVEIC NEXT RECORD
+               AT END
+                   MOVE "S" TO FIMARQUIVO
+           END-READ
+
+           IF FIMARQUIVO NOT = "S"
+               MOVE VEIC-MARCA TO MARCAATUAL
+               MOVE VEIC-MODEL TO MODELOATUAL
+           END-IF.
+
+      *Acumula as quantidades do grupo marca/modelo corrente e, ao
+      *encontrar a quebra, imprime a linha do relatorio
+       QUEBRAGRUPO.
+
+           IF VEIC-MARCA NOT = MARCAATUAL
+               OR VEIC-MODEL NOT = MODELOATUAL
+               PERFORM IMPRIMELINHA
+               MOVE VEIC-MARCA TO MARCAATUAL
+               MOVE VEIC-MODEL TO MODELOATUAL
+               MOVE ZEROS TO QTDISPONIVEL QTRESERVADO QTVENDIDO
+           END-IF
+
+           EVALUATE VEIC-STATUS
+               WHEN "R"
+                   ADD 1 TO QTRESERVADO
+               WHEN "V"
+                   ADD 1 TO QTVENDIDO
+               WHEN OTHER
+                   ADD 1 TO QTDISPONIVEL
+           END-EVALUATE
+
+           READ CADVEIC NEXT RECORD
+               AT END
+                   MOVE "S" TO FIMARQUIVO
+                   PERFORM IMPRIMELINHA
+           END-READ.
+
+      *Busca o nome da marca e do modelo e imprime a linha do grupo
+       IMPRIMELINHA.
+
+           MOVE SPACES TO NOMEMARCA NOMEMODELO
+
+           MOVE MARCAATUAL TO CODIGO
+           OPEN INPUT CADMARCA
+           READ CADMARCA
+               INVALID KEY
+                   MOVE "MARCA NAO ENCONTRADA" TO NOMEMARCA
+           END-READ
+           IF ERRO = "00"
+               MOVE MARCA TO NOMEMARCA
+           END-IF
+           CLOSE CADMARCA
+
+           MOVE MARCAATUAL TO CONTCODIGO
+           MOVE MODELOATUAL TO CODIGOMODELO
+           OPEN INPUT CADMODEL
+           READ CADMODEL
+               INVALID KEY
+                   MOVE "MODELO NAO ENCONTRADO" TO NOMEMODELO
+           END-READ
+           IF ERRO = "00"
+               MOVE MODELO TO NOMEMODELO
+           END-IF
+           CLOSE CADMODEL
+
+           MOVE NOMEMARCA TO LD-MARCA
+           MOVE NOMEMODELO TO LD-MODELO
+           MOVE QTDISPONIVEL TO LD-DISP
+           MOVE QTRESERVADO TO LD-RES
+           MOVE QTVENDIDO TO LD-VEND
+           COMPUTE QTGRUPOTOTAL = QTDISPONIVEL + QTRESERVADO + QTVENDIDO
+           MOVE QTGRUPOTOTAL TO LD-TOTAL
+           ADD QTGRUPOTOTAL TO QTTOTALGERAL
+
+           DISPLAY LD-MARCA " " LD-MODELO " " LD-DISP "   " LD-RES
+               "   " LD-VEND "   " LD-TOTAL.
+
+      *Fecha o programa
+       SAIR.
+
+           CLOSE CADVEIC.
+           STOP RUN.
+
+       END PROGRAM P172EST.
