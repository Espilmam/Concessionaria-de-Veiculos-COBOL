@@ -1,6 +1,17 @@
       ******************************************************************
       * Author: PEDRO SPIELMANN
       * Date: 16/11/2017
+      * Mod: 08/08/2026 - validacao do digito verificador do CPF (modulo
+      *    11) na CAD-CPF, antes da leitura pela chave.
+      * Mod: 08/08/2026 - registro de auditoria (LOGTRANS) apos gravar
+      *    ou alterar um proprietario.
+      * Mod: 08/08/2026 - VERIFICA reconfere o CEP contra o CADCEP
+      *    antes de gravar ou alterar.
+      * Mod: 08/08/2026 - MOSTRAR nao reabre mais o CADPROPR, que ja
+      *    fica aberto I-O desde ARQUIVO; reposiciona com START.
+      * Mod: 08/08/2026 - CAD-CPF ganha um GO TO explicito ao final do
+      *    ramo de sucesso, em vez de cair por acidente dentro de
+      *    VALIDACPF uma segunda vez.
       * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
       *    PASSOS PARA FUNCIONAR CODIGO:
       *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
@@ -29,6 +40,9 @@
                RECORD KEY IS CEP
                FILE STATUS IS ERRO
                ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -62,6 +76,16 @@
                02 LATITUDE PIC X(15) VALUE SPACES.
                02 LONGITUDE PIC X(15) VALUE SPACES.
 
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
            01 NUM PIC 9(4) VALUE ZEROS.
@@ -70,15 +94,72 @@
            01 EFE PIC 9(2).
            01 BITVALIDA PIC 9(1) VALUE ZEROES.
 
+           01 LINHAMOSTRA PIC 9(2) VALUE ZEROS.
+           01 POSMOSTRA PIC 9(4) VALUE ZEROS.
+
+           01 CPF-WS PIC 9(11) VALUE ZEROS.
+           01 CPF-DIGITOS REDEFINES CPF-WS.
+               02 CPF-D PIC 9(1) OCCURS 11 TIMES.
+           01 CPF-IND PIC 9(2) VALUE ZEROS.
+           01 CPF-SOMA PIC 9(4) VALUE ZEROS.
+           01 CPF-RESTO PIC 9(4) VALUE ZEROS.
+           01 CPF-DIGITO1 PIC 9(1) VALUE ZEROS.
+           01 CPF-DIGITO2 PIC 9(1) VALUE ZEROS.
+
        SCREEN SECTION.
 
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAMENUPROPR.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออMENU PROPRIETARIOออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - CADASTRA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - MOSTRAR".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - SAIR".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 06  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 06  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 20  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+
       *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
        01  TELAPROP.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
-               VALUE  "ษอออออออออออออออออออออCADASTRO DE PROPRI".
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออออออCADASTRO DE PROPRI".
            05  LINE 01  COLUMN 41
-               VALUE  "ETARIOออออออออออออออออออออออออออป".
+               VALUE  "ETARIOอออออออออออออ".
+           05  LINE 01  COLUMN 60
+               VALUE  "อออออออออออออป".
            05  LINE 02  COLUMN 01
                VALUE  "บ".
            05  LINE 02  COLUMN 41
@@ -96,9 +177,17 @@
            05  LINE 05  COLUMN 41
                VALUE  "                                บ".
            05  LINE 06  COLUMN 01
-               VALUE  "บอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "บออออออออออออออ".
+           05  LINE 06  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 06  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออออออออบ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 56
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 71
+               VALUE  "ออบ".
            05  LINE 07  COLUMN 01
                VALUE  "บ   CEP:                LOGRADOURO:".
            05  LINE 07  COLUMN 41
@@ -112,9 +201,17 @@
            05  LINE 09  COLUMN 41
                VALUE  "                                บ".
            05  LINE 10  COLUMN 01
-               VALUE  "บอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "บออออออออออออออ".
+           05  LINE 10  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 10  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 10  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออออออออบ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 10  COLUMN 56
+               VALUE  "อออออออออออออออ".
+           05  LINE 10  COLUMN 71
+               VALUE  "ออบ".
            05  LINE 11  COLUMN 01
                VALUE  "บ".
            05  LINE 11  COLUMN 41
@@ -132,17 +229,33 @@
            05  LINE 14  COLUMN 41
                VALUE  "                                บ".
            05  LINE 15  COLUMN 01
-               VALUE  "บอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "บออออออออออออออ".
+           05  LINE 15  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 15  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 15  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออออออออบ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 15  COLUMN 56
+               VALUE  "อออออออออออออออ".
+           05  LINE 15  COLUMN 71
+               VALUE  "ออบ".
            05  LINE 16  COLUMN 01
                VALUE  "บ".
            05  LINE 16  COLUMN 41
                VALUE  "                                บ".
            05  LINE 17  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ศออออออออออออออ".
+           05  LINE 17  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 17  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 17  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออออออออผ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 17  COLUMN 56
+               VALUE  "อออออออออออออออ".
+           05  LINE 17  COLUMN 71
+               VALUE  "ออผ".
            05  TCPF
                LINE 03  COLUMN 10  PIC 9(11)
                USING  CPF
@@ -171,9 +284,8 @@
        PROCEDURE DIVISION.
 
       *Cria o arquivo "CADPROPR.dat"
-       TELA-PROPR.
+       ARQUIVO.
 
-           DISPLAY TELAPROP
            OPEN I-O CADPROPR
 
            IF ERRO NOT = "00"
@@ -181,12 +293,34 @@
                    OPEN OUTPUT CADPROPR
                    CLOSE CADPROPR
                   DISPLAY "ARQUIVO CADPROPR SENDO CRIADO" AT 1612
-                   GO TO TELA-PROPR
+                   GO TO ARQUIVO
                ELSE
                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROPR" AT 1612
            ELSE
                CONTINUE.
 
+      *Mostra um menu de opcoes para o usuario
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUPROPR
+           ACCEPT TOPC
+
+               IF OPC = "1"
+                   GO TO TELA-PROPR
+               ELSE IF OPC = "2"
+                   PERFORM MOSTRAR
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "3"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Entra no cadastro de um novo proprietario
+       TELA-PROPR.
+
+           DISPLAY TELAPROP
+           GO TO CAD-CPF.
+
       *Cadastra o CPF
        CAD-CPF.
            PERFORM LIMPAVARIAVEL
@@ -205,8 +339,47 @@
                    DISPLAY "DIGITE UM CPF" AT 1612
                    GO TO CAD-CPF
                ELSE
-                   PERFORM LERCHAVE
-                   CONTINUE.
+                   PERFORM VALIDACPF
+                   IF BITVALIDA = 0
+                       DISPLAY "CPF INVALIDO" AT 1612
+                       GO TO CAD-CPF
+                   ELSE
+                       PERFORM LERCHAVE
+                       GO TO CAD-NOME.
+
+      *Confere os digitos verificadores do CPF digitado pelo
+      *algoritmo padrao (modulo 11)
+       VALIDACPF.
+           MOVE 1 TO BITVALIDA
+           MOVE CPF TO CPF-WS
+           MOVE ZEROS TO CPF-SOMA
+           PERFORM VARYING CPF-IND FROM 1 BY 1 UNTIL CPF-IND > 9
+               COMPUTE CPF-SOMA = CPF-SOMA +
+                   CPF-D (CPF-IND) * (11 - CPF-IND)
+           END-PERFORM
+           COMPUTE CPF-RESTO = FUNCTION MOD(CPF-SOMA, 11)
+           IF CPF-RESTO < 2
+               MOVE 0 TO CPF-DIGITO1
+           ELSE
+               COMPUTE CPF-DIGITO1 = 11 - CPF-RESTO
+           END-IF
+
+           MOVE ZEROS TO CPF-SOMA
+           PERFORM VARYING CPF-IND FROM 1 BY 1 UNTIL CPF-IND > 10
+               COMPUTE CPF-SOMA = CPF-SOMA +
+                   CPF-D (CPF-IND) * (12 - CPF-IND)
+           END-PERFORM
+           COMPUTE CPF-RESTO = FUNCTION MOD(CPF-SOMA, 11)
+           IF CPF-RESTO < 2
+               MOVE 0 TO CPF-DIGITO2
+           ELSE
+               COMPUTE CPF-DIGITO2 = 11 - CPF-RESTO
+           END-IF
+
+           IF CPF-DIGITO1 NOT = CPF-D (10)
+                   OR CPF-DIGITO2 NOT = CPF-D (11)
+               MOVE 0 TO BITVALIDA
+           END-IF.
 
       *Cadastra o nome
        CAD-NOME.
@@ -333,13 +506,26 @@
            ACCEPT OPC AT 1656
 
                IF OPC = "S" OR "s"
-                   IF BITVALIDA = 1
-                       GO TO ALTERAR
+                   PERFORM VERIFICACEP
+                   IF ERRO = "23"
+                       DISPLAY "CEP NAO CADASTRADO, REVISE O ENDERECO"
+                           AT 1612
+                       GO TO CAD-CEP
                    ELSE
-                       GO TO GRAVARCHAVE
+                       IF BITVALIDA = 1
+                           GO TO ALTERAR
+                       ELSE
+                           GO TO GRAVARCHAVE
                ELSE
                    GO TO CAD-CPF.
 
+      *Confere se o CEP digitado continua cadastrado em CADCEP antes
+      *de gravar, evitando persistir um endereco que foi excluido do
+      *CADCEP entre a digitacao e a confirmacao
+       VERIFICACEP.
+
+           READ CADCEP.
+
       *Grava os dados no registro
        GRAVARCHAVE.
 
@@ -347,11 +533,29 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "DADOS GRAVADOS" AT 1612
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE CPF TO LOG-CHAVE
+               PERFORM GRAVALOG
                GO TO SAIR
            ELSE
                DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 1612
                GO TO SAIR.
 
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172903" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
       *Verificao da entrada do CPF
        LERCHAVE.
 
@@ -383,6 +587,9 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "CPF ALTERADO" AT 1402
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE CPF TO LOG-CHAVE
+               PERFORM GRAVALOG
                GO TO SAIR
            ELSE
                DISPLAY "ERRO AO ALTERAR O MODELO" AT 1402
@@ -399,6 +606,48 @@
 
        DISPLAY "                                              " AT 1612.
 
+      *Lista todos os proprietarios cadastrados, paginando de 20
+      *em 20 linhas
+       MOSTRAR.
+
+           MOVE "00" TO ERRO
+           PERFORM TELA-LISTAPROPR
+
+           MOVE ZEROS TO CPF
+           START CADPROPR KEY IS NOT LESS THAN CPF
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+
+           PERFORM UNTIL ERRO = "10"
+               READ CADPROPR NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF LINHAMOSTRA > 20
+                       DISPLAY "TECLE ENTER PARA CONTINUAR" AT 2301
+                       ACCEPT OPC AT 2301
+                       PERFORM TELA-LISTAPROPR
+                   END-IF
+                   COMPUTE POSMOSTRA = LINHAMOSTRA * 100 + 1
+                   DISPLAY CPF " " NOME " " EMAIL AT POSMOSTRA
+                   ADD 1 TO LINHAMOSTRA
+               END-IF
+           END-PERFORM
+
+           DISPLAY "TECLE ENTER PARA VOLTAR AO MENU" AT 2301
+           ACCEPT OPC AT 2301.
+
+      *Limpa a tela e escreve o cabecalho da listagem de proprietarios
+       TELA-LISTAPROPR.
+
+           DISPLAY LIMPATELA
+           DISPLAY "LISTA DE PROPRIETARIOS CADASTRADOS" AT 0101
+           DISPLAY "CPF         NOME                 EMAIL"
+               AT 0201
+           MOVE 3 TO LINHAMOSTRA.
+
       *Fecha o programa
        SAIR.
 
