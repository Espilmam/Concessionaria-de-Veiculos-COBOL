@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 22/11/2017
+      * Mod: 08/08/2026 - menu unico para chamar os cadastros em sequ-
+      *      encia (marca, modelo, proprietario, veiculo).
+      * Mod: 08/08/2026 - opcao de cadastro de vendedor (CADVEND).
+      * Mod: 08/08/2026 - opcao de cadastro de cor (CADCOR).
+      * Mod: 08/08/2026 - opcao de cadastro de UF (CADUF).
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172900.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           01 OPC PIC X(1) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+       01  TELAMENUGERAL.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออMENU PRINCIPALอออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "อ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - MARCA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - MODELO".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - PROPRIETARIO".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ   4 - VEICULO".
+           05  LINE 06  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ   5 - VENDEDOR".
+           05  LINE 07  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ   6 - COR".
+           05  LINE 08  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ   7 - UF".
+           05  LINE 09  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ   8 - SAIR".
+           05  LINE 10  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 11  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 11  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 11  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 16  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Mostra o menu principal e chama cada cadastro na sequencia da
+      *venda: marca, modelo, proprietario e veiculo.
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUGERAL
+           ACCEPT OPC AT 0316
+
+               IF OPC = "1"
+                   CALL "P172901"
+                   CANCEL "P172901"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "2"
+                   CALL "P172902"
+                   CANCEL "P172902"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "3"
+                   CALL "P172903"
+                   CANCEL "P172903"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "4"
+                   CALL "P172904"
+                   CANCEL "P172904"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "5"
+                   CALL "P172905"
+                   CANCEL "P172905"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "6"
+                   CALL "P172906"
+                   CANCEL "P172906"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "7"
+                   CALL "P172UF"
+                   CANCEL "P172UF"
+                   GO TO MENU-PRINCIPAL
+               ELSE IF OPC = "8"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Fecha o programa
+       SAIR.
+
+           DISPLAY LIMPATELA.
+           STOP RUN.
+
+       END PROGRAM P172900.
