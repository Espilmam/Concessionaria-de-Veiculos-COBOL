@@ -0,0 +1,393 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Cadastro de UF, referenciado na venda do veiculo
+      *    (P172904) para buscar os percentuais de ICMS/IPI daquele
+      *    estado, substituindo valores fixos/hardcoded.
+      * Mod: 08/08/2026 - VERIFICA passa a limpar as variaveis (PERFORM
+      *    LIMPAVARIAVEL) antes de voltar a tela, em vez de um GO TO
+      *    morto que caia direto em APAGAR.
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172UF.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUF ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UF-SIGLA
+               FILE STATUS IS ERRO.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADUF
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADUF.DAT".
+           01 REGUF.
+               02 UF-SIGLA PIC X(2) VALUE SPACES.
+               02 UF-ICMS PIC 9(2)V99 VALUE ZEROS.
+               02 UF-IPI PIC 9(2)V99 VALUE ZEROS.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 OPC PIC X(1) VALUE SPACES.
+           01 EFE PIC 9(2).
+           01 BITVALIDA PIC 9(1) VALUE ZEROES.
+           01 UF-EXCLUIR PIC X(2) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01 LIMPATELA.
+           05 BLANK SCREEN.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAMENUUF.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออMENU UFออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ   1 - CADASTRA".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   2 - APAGAR".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ   3 - SAIR".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 06  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 06  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 06  COLUMN 41
+               VALUE  "ออออผ".
+           05  TOPC
+               LINE 03  COLUMN 20  PIC 9(01)
+               USING  OPC
+               HIGHLIGHT.
+
+      *Telas geradas no DOSBOX 0.74 (possui um gerador de telas proprio)
+       01  TELAUF.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "ออออออออออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "ออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ             CADASTRO DE UF".
+           05  LINE 02  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ".
+           05  LINE 03  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ   UF:".
+           05  LINE 04  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ   ICMS (%):".
+           05  LINE 06  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ   IPI (%):".
+           05  LINE 08  COLUMN 41
+               VALUE  "    บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 09  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 09  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 09  COLUMN 41
+               VALUE  "ออออผ".
+           05  TSIGLA
+               LINE 04  COLUMN 09  PIC X(02)
+               USING  UF-SIGLA.
+           05  TICMS
+               LINE 06  COLUMN 15  PIC Z9,99
+               USING  UF-ICMS
+               HIGHLIGHT.
+           05  TIPI
+               LINE 08  COLUMN 14  PIC Z9,99
+               USING  UF-IPI
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Cria o arquivo "CADUF.dat"
+       ARQUIVO.
+
+           OPEN I-O CADUF
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = 35
+                   OPEN OUTPUT CADUF
+                   CLOSE CADUF
+                  DISPLAY "ARQUIVO CADUF SENDO CRIADO" AT 1005
+                   GO TO ARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADUF" AT 1005
+           ELSE
+               CONTINUE.
+
+      *Mostra um menu de opcoes para o usuario
+       MENU-PRINCIPAL.
+
+           DISPLAY TELAMENUUF
+           ACCEPT TOPC
+
+               IF OPC = "1"
+                   GO TO TELA-UF
+               ELSE IF OPC = "2"
+                   GO TO APAGAR
+               ELSE IF OPC = "3"
+                   GO TO SAIR
+               ELSE
+                   GO TO MENU-PRINCIPAL.
+
+      *Entra no cadastro de uma nova UF
+       TELA-UF.
+
+           DISPLAY TELAUF
+           GO TO CAD-SIGLA.
+
+      *Cadastra a sigla da UF
+       CAD-SIGLA.
+
+           DISPLAY TELAUF
+           DISPLAY "F2 - SAIR" AT 1501
+           ACCEPT UF-SIGLA AT 0409
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF UF-SIGLA = SPACES
+                  DISPLAY "DIGITE A SIGLA DA UF" AT 1005
+                  GO TO CAD-SIGLA
+               ELSE
+                   PERFORM LERCHAVE
+
+                   CONTINUE.
+
+      *Cadastra o percentual de ICMS da UF
+       CAD-ICMS.
+
+           DISPLAY "F1 - VOLTA AO CAMPO ANTERIOR" AT 1510
+
+           ACCEPT UF-ICMS AT 0615
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-SIGLA
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               CONTINUE.
+
+      *Cadastra o percentual de IPI da UF
+       CAD-IPI.
+
+           ACCEPT UF-IPI AT 0814
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-ICMS
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               PERFORM VERIFICA.
+
+      *Permite ao usuario validar os dados
+       VERIFICA.
+
+           DISPLAY "OS VALORES ESTAO MESMO CORRETOS? "AT 1005
+           DISPLAY "S/N ?" AT 1105
+
+           ACCEPT OPC AT 1111
+
+              IF OPC = "S" OR "s"
+                  IF BITVALIDA = 1
+                      GO TO ALTERAR
+                  ELSE
+                      GO TO GRAVARCHAVE
+              ELSE
+                  PERFORM LIMPAVARIAVEL
+                  GO TO TELA-UF.
+
+      *Grava os dados no registro
+       GRAVARCHAVE.
+
+           WRITE REGUF
+
+           IF ERRO = "00" OR "02"
+               DISPLAY "DADOS GRAVADOS" AT 1005
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE UF-SIGLA TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO MENU-PRINCIPAL
+           ELSE
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 1005
+               GO TO MENU-PRINCIPAL.
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172UF" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
+      *Verificacao da entrada da UF
+       LERCHAVE.
+
+           READ CADUF
+           DISPLAY TELAUF
+               IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY "JA ESTA CADASTRADA" AT 1005
+                   DISPLAY "DESEJA MUDAR OS PERCENTUAIS ?" AT 1105
+                   DISPLAY "S/N ?" AT 1205
+                   ACCEPT OPC AT 1211
+
+                       IF OPC = "S" OR "s"
+                         PERFORM LIMPAVARIAVEL
+                         MOVE 1 TO BITVALIDA
+                         GO TO CAD-ICMS
+                       ELSE
+                         PERFORM LIMPAVARIAVEL
+                         MOVE 0 TO BITVALIDA
+                         GO TO TELA-UF
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CADUF" AT 1005
+                   GO TO TELA-UF.
+
+      *Altera os percentuais da UF
+       ALTERAR.
+
+           REWRITE REGUF
+
+           IF ERRO = "00" OR "02"
+               DISPLAY "UF ALTERADA" AT 1005
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE UF-SIGLA TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO CAD-SIGLA
+           ELSE
+               DISPLAY "ERRO AO ALTERAR A UF" AT 1005
+               GO TO CAD-SIGLA.
+
+      *Limpa os dados das variaveis na tela do usuario
+       LIMPAVARIAVEL.
+
+           MOVE ZEROS TO UF-ICMS UF-IPI.
+
+      *Limpa as mensagens de erro na tela do usuario
+       LIMPAERRO.
+
+           DISPLAY "                                     " AT 1005
+           DISPLAY "                                     " AT 1105
+           DISPLAY "                                     " AT 1205.
+
+      *Exclui uma UF cadastrada
+       APAGAR.
+
+           DISPLAY TELAUF
+           DISPLAY "DIGITE A SIGLA DA UF A EXCLUIR:" AT 1005
+           ACCEPT UF-EXCLUIR AT 1037
+           PERFORM LIMPAERRO
+
+           MOVE UF-EXCLUIR TO UF-SIGLA
+           READ CADUF
+
+           IF ERRO = "23"
+               DISPLAY "UF NAO ENCONTRADA" AT 1005
+               GO TO MENU-PRINCIPAL
+           END-IF
+
+           DELETE CADUF RECORD
+
+           IF ERRO = "00"
+               DISPLAY "UF EXCLUIDA" AT 1005
+               MOVE "EXCLUI" TO LOG-OPERACAO
+               MOVE UF-EXCLUIR TO LOG-CHAVE
+               PERFORM GRAVALOG
+           ELSE
+               DISPLAY "ERRO NA EXCLUSAO" AT 1005
+           END-IF
+           GO TO MENU-PRINCIPAL.
+
+      *Fecha o programa
+       SAIR.
+
+           CLOSE CADUF.
+
+       END PROGRAM P172UF.
