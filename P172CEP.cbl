@@ -1,6 +1,10 @@
       ******************************************************************
       * Author: PEDRO SPIELMANN
       * Date: 13/09/2017
+      * Mod: 08/08/2026 - registro de auditoria (LOGTRANS) apos gravar,
+      *    alterar ou excluir um CEP.
+      * Mod: 08/08/2026 - MOSTRAR nao reabre mais o CADCEP, que ja
+      *    fica aberto I-O desde ARQUIVO.
       * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
       *    PASSOS PARA FUNCIONAR CODIGO:
       *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
@@ -23,6 +27,9 @@
                RECORD KEY   IS CEP
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -40,6 +47,16 @@
                02 LATITUDE PIC X(15) VALUE SPACES.
                02 LONGITUDE PIC X(15) VALUE SPACES.
 
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
            01 TABUF PIC X(54)
@@ -55,6 +72,11 @@
            01 EFE PIC 9(2).
            01 BITVALIDA PIC 9(1) VALUE ZEROS.
 
+           01 LOGRADOURO-BUSCA PIC X(35) VALUE SPACES.
+           01 LOGRADOURO-TAM PIC 9(2) VALUE ZEROS.
+           01 LINHAMOSTRA PIC 9(2) VALUE ZEROS.
+           01 POSMOSTRA PIC 9(4) VALUE ZEROS.
+
        SCREEN SECTION.
 
        01 LIMPATELA.
@@ -64,9 +86,17 @@
        01  TELAMENU.
 
            05  LINE 01  COLUMN 01
-               VALUE  "ษออออออออออออออออออออออออออออออMENU CADA".
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 01  COLUMN 31
+               VALUE  "อMENU CADA".
            05  LINE 01  COLUMN 41
-               VALUE  "STRO ออออออออออออออออออออออออออออออออออป".
+               VALUE  "STRO ออออออออออออออ".
+           05  LINE 01  COLUMN 60
+               VALUE  "อออออออออออออออ".
+           05  LINE 01  COLUMN 75
+               VALUE  "อออออป".
            05  LINE 02  COLUMN 01
                VALUE  "บ".
            05  LINE 02  COLUMN 41
@@ -80,17 +110,29 @@
            05  LINE 04  COLUMN 41
                VALUE  "                                       บ".
            05  LINE 05  COLUMN 01
-               VALUE  "บ              ษออออออออออออออออออออออออ".
+               VALUE  "บ              ษอออออออออ".
+           05  LINE 05  COLUMN 26
+               VALUE  "อออออออออออออออ".
            05  LINE 05  COLUMN 41
-               VALUE  "ออออออออออออออออออป                    บ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 05  COLUMN 56
+               VALUE  "อออป                    บ".
            05  LINE 06  COLUMN 01
                VALUE  "บ              บ".
            05  LINE 06  COLUMN 41
                VALUE  "                  บ                    บ".
            05  LINE 07  COLUMN 01
-               VALUE  "ฬออออออออออออออสออออออออออออออออออออออออ".
+               VALUE  "ฬออออออออออออออ".
+           05  LINE 07  COLUMN 16
+               VALUE  "สออออออออออออออ".
+           05  LINE 07  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 07  COLUMN 41
-               VALUE  "ออออออออออออออออออสออออออออออออออออออออน".
+               VALUE  "อออออออออออออออ".
+           05  LINE 07  COLUMN 56
+               VALUE  "อออสอออออออออออ".
+           05  LINE 07  COLUMN 71
+               VALUE  "อออออออออน".
            05  LINE 08  COLUMN 01
                VALUE  "บ".
            05  LINE 08  COLUMN 41
@@ -124,9 +166,17 @@
            05  LINE 15  COLUMN 41
                VALUE  "                                       บ".
            05  LINE 16  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ศออออออออออออออ".
+           05  LINE 16  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 16  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 16  COLUMN 41
-               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 16  COLUMN 56
+               VALUE  "อออออออออออออออ".
+           05  LINE 16  COLUMN 71
+               VALUE  "อออออออออผ".
            05  TALT
                LINE 06  COLUMN 18  PIC 9(01)
                USING  ALT
@@ -135,9 +185,15 @@
        01  TELACAD.
 
            05  LINE 01  COLUMN 01
-               VALUE  "ษอออออออออออออออออออออออออออCADASTROออออ".
+               VALUE  "ษออออออออออออออ".
+           05  LINE 01  COLUMN 16
+               VALUE  "อออออออออออออCADASTRO".
+           05  LINE 01  COLUMN 37
+               VALUE  "ออออ".
            05  LINE 01  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออป".
+               VALUE  "อออออออออออออออ".
+           05  LINE 01  COLUMN 56
+               VALUE  "อออออออออออป".
            05  LINE 02  COLUMN 01
                VALUE  "บ".
            05  LINE 02  COLUMN 41
@@ -175,17 +231,29 @@
            05  LINE 10  COLUMN 41
                VALUE  "                          บ".
            05  LINE 11  COLUMN 01
-               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ฬออออออออออออออ".
+           05  LINE 11  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 11  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 11  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออน".
+               VALUE  "อออออออออออออออ".
+           05  LINE 11  COLUMN 56
+               VALUE  "อออออออออออน".
            05  LINE 12  COLUMN 01
                VALUE  "บ".
            05  LINE 12  COLUMN 41
                VALUE  "                          บ".
            05  LINE 13  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "ศออออออออออออออ".
+           05  LINE 13  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 13  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 13  COLUMN 41
-               VALUE  "ออออออออออออออออออออออออออผ".
+               VALUE  "อออออออออออออออ".
+           05  LINE 13  COLUMN 56
+               VALUE  "อออออออออออผ".
            05  TCEP
                LINE 03  COLUMN 15  PIC 99999.999
                USING  CEP
@@ -231,14 +299,14 @@
                    OPEN OUTPUT CADCEP
                    CLOSE CADCEP
                   DISPLAY "ARQUIVO CADCEP SENDO CRIADO" AT 0622
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                ELSE
                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 0622
            ELSE
                CONTINUE.
 
       *Mostra um menu de opcoes para o usuario (as opcoes do menu estao nas telas criadas, como mostrado acima do codigo)
-       MENU.
+       MENU-PRINCIPAL.
 
            DISPLAY TELAMENU
 
@@ -252,15 +320,15 @@
                    DISPLAY "DIGITE O CEP: " AT 0622
                    ACCEPT CEP
                    PERFORM APAGAR
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                ELSE IF ALT = "3"
                    PERFORM MOSTRAR
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                ELSE IF ALT = "4"
                    GO TO SAIR
                ELSE
                    DISPLAY "OPCAO INVALIDA" AT 0622
-                   GO TO MENU.
+                   GO TO MENU-PRINCIPAL.
       *Cadastra um novo CEP
        CAD-CEP.
 
@@ -272,7 +340,7 @@
 
                IF EFE = 01
                    DISPLAY LIMPATELA
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
            END-IF
            DISPLAY "             " AT 1205
 
@@ -301,7 +369,7 @@
                      ELSE
                        DISPLAY LIMPATELA
                        DISPLAY TELAMENU
-                       GO TO MENU
+                       GO TO MENU-PRINCIPAL
                  ELSE
                    DISPLAY "ERRO NA LEITURA ARQUIVO CADCEP" AT 1205
                    GO TO SAIR
@@ -471,10 +539,28 @@
 
                 IF ERRO = "00" OR "02"
                    DISPLAY "DADOS GRAVADOS" AT 0622
-                   GO TO MENU
+                   MOVE "GRAVA" TO LOG-OPERACAO
+                   MOVE CEP TO LOG-CHAVE
+                   PERFORM GRAVALOG
+                   GO TO MENU-PRINCIPAL
                 ELSE
                    DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 0622
-                   GO TO MENU.
+                   GO TO MENU-PRINCIPAL.
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172CEP" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
 
       *Apaga o registro
        APAGAR.
@@ -483,10 +569,13 @@
 
                IF ERRO = "00"
                    DISPLAY "REGISTRO EXCLUIDO" AT 0622
-                   GO TO MENU
+                   MOVE "EXCLUI" TO LOG-OPERACAO
+                   MOVE CEP TO LOG-CHAVE
+                   PERFORM GRAVALOG
+                   GO TO MENU-PRINCIPAL
                ELSE
                    DISPLAY "ERRO NA EXCLUSAO" AT 0622
-                   GO TO MENU.
+                   GO TO MENU-PRINCIPAL.
       *Altera o registro
        ALTERAR.
 
@@ -494,26 +583,82 @@
 
            IF ERRO = "00" OR "02"
                DISPLAY "CEP ALTERADO" AT 0622
-               GO TO MENU
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE CEP TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO MENU-PRINCIPAL
            ELSE
                DISPLAY "ERRO AO ALTERAR O CEP" AT 0622
-               GO TO MENU.
+               GO TO MENU-PRINCIPAL.
 
       *Mostra ao usuario os dados cadastrados
+      *Lista os CEPs cujo LOGRADOURO comeca pelo texto digitado,
+      *percorrendo sequencialmente o arquivo pela chave alternativa
+      *LOGRADOURO a partir do START; em branco, lista todos
        MOSTRAR.
 
-           OPEN INPUT CADCEP
-           READ CADCEP
-           MOVE CEP TO MASK
-           DISPLAY MASK AT 0806
-           DISPLAY LOGRADOURO AT 0906
-           DISPLAY BAIRRO AT 1006
-           DISPLAY CIDADE AT 1106
-           DISPLAY UF AT 1206
-           DISPLAY REFERENCIA AT 1306
-           DISPLAY LATITUDE AT 1406
-           DISPLAY LONGITUDE AT 1506
-           CLOSE CADCEP.
+           DISPLAY LIMPATELA
+           DISPLAY "INICIO DO LOGRADOURO A PESQUISAR (BRANCO = TODOS):"
+               AT 0101
+           MOVE SPACES TO LOGRADOURO-BUSCA
+           ACCEPT LOGRADOURO-BUSCA AT 0201
+           PERFORM CALCULA-TAMANHO
+
+           MOVE "00" TO ERRO
+           MOVE LOGRADOURO-BUSCA TO LOGRADOURO
+           START CADCEP KEY IS GREATER THAN OR EQUAL TO LOGRADOURO
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+
+           PERFORM TELA-LISTACEP
+
+           PERFORM UNTIL ERRO = "10"
+               READ CADCEP NEXT RECORD
+                   AT END
+                       MOVE "10" TO ERRO
+               END-READ
+               IF ERRO NOT = "10"
+                   IF LOGRADOURO-TAM > ZEROS
+                       AND LOGRADOURO (1:LOGRADOURO-TAM) NOT =
+                           LOGRADOURO-BUSCA (1:LOGRADOURO-TAM)
+                       MOVE "10" TO ERRO
+                   ELSE
+                       IF LINHAMOSTRA > 20
+                           DISPLAY "TECLE ENTER PARA CONTINUAR" AT 2301
+                           ACCEPT ALT AT 2301
+                           PERFORM TELA-LISTACEP
+                       END-IF
+                       MOVE CEP TO MASK
+                       COMPUTE POSMOSTRA = LINHAMOSTRA * 100 + 1
+                       DISPLAY MASK " " LOGRADOURO " " BAIRRO
+                           AT POSMOSTRA
+                       ADD 1 TO LINHAMOSTRA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "TECLE ENTER PARA VOLTAR AO MENU" AT 2301
+           ACCEPT ALT AT 2301.
+
+      *Calcula o tamanho do texto digitado em LOGRADOURO-BUSCA,
+      *descontando os brancos a direita
+       CALCULA-TAMANHO.
+
+           MOVE 35 TO LOGRADOURO-TAM
+           PERFORM UNTIL LOGRADOURO-TAM = 0
+                   OR LOGRADOURO-BUSCA (LOGRADOURO-TAM:1) NOT = SPACE
+               SUBTRACT 1 FROM LOGRADOURO-TAM
+           END-PERFORM.
+
+      *Limpa a tela e escreve o cabecalho da listagem de CEPs
+       TELA-LISTACEP.
+
+           DISPLAY LIMPATELA
+           DISPLAY "LISTA DE CEPS POR LOGRADOURO" AT 0101
+           DISPLAY "CEP          LOGRADOURO                      BAIRRO"
+               AT 0201
+           MOVE 3 TO LINHAMOSTRA.
 
       *Limpa os dados das variแveis na tela do usuแrio
        LIMPAVARIAVEL.
