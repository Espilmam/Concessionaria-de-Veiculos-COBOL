@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: PEDRO SPIELMANN
+      * Date: 08/08/2026
+      * Purpose: Relatorio de aniversariantes, varrendo CADPROPR em
+      *    busca dos proprietarios cujo MES de DATANASC seja o mes
+      *    informado pelo usuario, imprimindo NOME/TELEFONE/EMAIL para
+      *    uso em mala direta de aniversario.
+      * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
+      *    PASSOS PARA FUNCIONAR CODIGO:
+      *     - DEPOIS DE INSTALAR A IDE, EXECUTAR SEMPRE COMO ADM
+      *     - NA IDE, CLICAR EM Edit > Preferences > Run > MARCAR Run in external terminal
+      *     - PARA ABRIR QUALQUER PROGRAMA COBOL NESSA IDE, DEVE PRIMEIRO ABRIR
+      *       ELA E DEPOIS ABRIR O PROGRAMA. NUNCA ABRIR DIRETO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172ANV.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROPR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY EMAIL DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADPROPR
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADPROPR.DAT".
+           01 REGPROPR.
+               02 CPF PIC 9(11) VALUE ZEROS.
+               02 EMAIL PIC X(30) VALUE SPACES.
+               02 NOME PIC X(20) VALUE SPACES.
+               02 COMPLEMENTO PIC X(30) VALUE SPACES.
+               02 TELEFONE.
+                   05 DDD PIC 9(2) VALUE ZEROS.
+                   05 NUMERO PIC 9(9) VALUE ZEROS.
+               02 DATANASC.
+                   05 DIA PIC 9(2) VALUE ZEROS.
+                   05 MES PIC 9(2) VALUE ZEROS.
+                   05 ANO PIC 9(4) VALUE ZEROS.
+
+       WORKING-STORAGE SECTION.
+
+           01 ERRO PIC X(2) VALUE "00".
+           01 FIMARQUIVO PIC X(1) VALUE "N".
+
+           01 MESPEDIDO PIC 9(2) VALUE ZEROS.
+           01 DATAHOJE PIC 9(8) VALUE ZEROS.
+           01 QTDACHADOS PIC 9(5) VALUE ZEROS.
+
+           01 LINDETALHE.
+               02 LD-NOME PIC X(20) VALUE SPACES.
+               02 LD-DIA PIC Z9 VALUE ZEROS.
+               02 LD-TELEFONE.
+                   03 LD-DDD PIC ZZ VALUE ZEROS.
+                   03 LD-NUMERO PIC 9(9) VALUE ZEROS.
+               02 LD-EMAIL PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      *Pede o mes desejado e comanda a impressao da lista de
+      *aniversariantes daquele mes (branco/zero = mes atual)
+       INICIO.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO DATAHOJE
+
+           DISPLAY " "
+           DISPLAY "RELATORIO DE ANIVERSARIANTES"
+           DISPLAY "DIGITE O MES DESEJADO (01-12, 0 = MES ATUAL): "
+           ACCEPT MESPEDIDO
+
+           IF MESPEDIDO = ZEROS
+               MOVE DATAHOJE (5:2) TO MESPEDIDO
+           END-IF
+
+           OPEN INPUT CADPROPR
+
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROPR"
+               GO TO SAIR
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "ANIVERSARIANTES DO MES " MESPEDIDO
+           DISPLAY "NOME                 DIA  TELEFONE     EMAIL"
+           DISPLAY "-------------------------------------------------"
+
+           PERFORM PROCESSAPROPR UNTIL FIMARQUIVO = "S"
+
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "TOTAL DE ANIVERSARIANTES: " QTDACHADOS
+
+           CLOSE CADPROPR
+           GO TO SAIR.
+
+      *Le o proximo proprietario e, se faz aniversario no mes pedido,
+      *imprime a linha do relatorio
+       PROCESSAPROPR.
+
+           READ CADPROPR NEXT RECORD
+               AT END
+                   MOVE "S" TO FIMARQUIVO
+           END-READ
+
+           IF FIMARQUIVO NOT = "S"
+               IF MES = MESPEDIDO
+                   PERFORM IMPRIMELINHA
+               END-IF
+           END-IF.
+
+      *Monta e imprime a linha do aniversariante corrente
+       IMPRIMELINHA.
+
+           MOVE NOME TO LD-NOME
+           MOVE DIA TO LD-DIA
+           MOVE DDD TO LD-DDD
+           MOVE NUMERO TO LD-NUMERO
+           MOVE EMAIL TO LD-EMAIL
+
+           DISPLAY LD-NOME "  " LD-DIA "  " LD-DDD " " LD-NUMERO
+               "  " LD-EMAIL
+
+           ADD 1 TO QTDACHADOS.
+
+      *Fecha o programa
+       SAIR.
+
+           STOP RUN.
+
+       END PROGRAM P172ANV.
