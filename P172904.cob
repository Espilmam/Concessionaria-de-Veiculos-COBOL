@@ -1,6 +1,53 @@
       ******************************************************************
       * Author: PEDRO SPIELMANN
       * Date: 22/11/2017
+      * Mod: 08/08/2026 - situacao do veiculo (disponivel, reservado,
+      *      vendido) cadastrada junto com a cor.
+      * Mod: 08/08/2026 - chassi do veiculo (CHASSI), com checagem de
+      *    unicidade antes da gravacao.
+      * Mod: 08/08/2026 - registro de auditoria (LOGTRANS) apos gravar
+      *    ou alterar um veiculo.
+      * Mod: 08/08/2026 - vendedor responsavel pela venda (VEIC-VEND,
+      *    conferido contra CADVEND) e data da venda (DATAVENDA).
+      * Mod: 08/08/2026 - impressao do contrato de venda logo apos a
+      *      gravacao do registro em GRAVARCHAVE.
+      * Mod: 08/08/2026 - parcelamento do valor a pagar (CADPARC),
+      *      perguntando o numero de parcelas em CAD-COMISSAO.
+      * Mod: 08/08/2026 - CAD-FABRIC/CAD-ANOMODELO passam a rejeitar
+      *      ano maior que o ano atual, e o ano de modelo menor que o
+      *      ano de fabricacao.
+      * Mod: 08/08/2026 - CORES passa a ler a lista de cores do novo
+      *      arquivo CADCOR em vez da lista fixa, e CAD-COR confere o
+      *      codigo digitado contra esse arquivo (VERIFICACOR).
+      * Mod: 08/08/2026 - revenda de um veiculo ja cadastrado (mesmo
+      *      CHASSI, novo CPF) passa a gravar o historico de
+      *      transferencia de propriedade em CADHIST.
+      * Mod: 08/08/2026 - calculo de ICMS/IPI (VLR-ICMS/VLR-IPI) em
+      *      CALCULA, com os percentuais buscados no novo arquivo
+      *      CADUF pela UF do comprador (CAD-UF/VERIFICAUF).
+      * Mod: 08/08/2026 - codigo da filial (FILIAL) cadastrado junto
+      *      com a situacao do veiculo, impresso no contrato de venda.
+      * Mod: 08/08/2026 - opcao de cancelamento de uma venda ja gravada
+      *      (CANCELA-VENDA), com DELETE CADVEIC RECORD apos confirmacao.
+      * Mod: 08/08/2026 - REGVEIC-SALVO redimensionado para o tamanho
+      *      real de REGVEIC, evitando truncamento de VRCOM/DATAVENDA/
+      *      VLR-ICMS/VLR-IPI/FILIAL na checagem de chassi.
+      * Mod: 08/08/2026 - CAD-CHASSI passa a aceitar o chassi original
+      *      ao alterar um veiculo sem troca de chassi (CHASSI-ORIGINAL).
+      * Mod: 08/08/2026 - CAD-CHASSI/CAD-UF ganham um GO TO explicito ao
+      *      final do ramo de sucesso, em vez de cair por acidente dentro
+      *      de VERIFICACHASSI/VERIFICAUF uma segunda vez.
+      * Mod: 08/08/2026 - CANCELA-VENDA passa a excluir tambem as
+      *      parcelas geradas em CADPARC para o veiculo cancelado
+      *      (APAGAPARCELAS).
+      * Mod: 08/08/2026 - GRAVARCHAVE passa a excluir o registro do
+      *      proprietario anterior (APAGAVEICANTERIOR) antes de gravar
+      *      uma transferencia, liberando a chave alternativa CHASSI.
+      * Mod: 08/08/2026 - CAD-PARCELAS limita o numero de parcelas a 60,
+      *      evitando estouro do acumulador de mes em
+      *      CALCULA-VENCIMENTO.
+      * Mod: 08/08/2026 - tela de venda reorganizada: PARCELAS/UF/ICMS/
+      *      IPI/FILIAL movidos para dentro da moldura (linhas 22-24).
       * Purpose:
       * OBS: ARQUIVO GERADO A PARTIR DA IDE OPENCOBOL.
       *    PASSOS PARA FUNCIONAR CODIGO:
@@ -23,7 +70,8 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS VEICULO
                FILE STATUS IS ERRO
-               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES.
+               ALTERNATE RECORD KEY ANO-MODEL DUPLICATES
+               ALTERNATE RECORD KEY CHASSI.
            SELECT CADMODEL ASSIGN TO DISK
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
@@ -42,6 +90,32 @@
                RECORD KEY IS CPF
                FILE STATUS IS ERRO
                ALTERNATE RECORD KEY EMAIL DUPLICATES.
+           SELECT CADVEND ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEND-CODIGO
+               FILE STATUS IS ERRO.
+           SELECT LOGTRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+           SELECT CADPARC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARC-CHAVE
+               FILE STATUS IS ERRO.
+           SELECT CADCOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COR-CODIGO
+               FILE STATUS IS ERRO.
+           SELECT CADHIST ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO.
+           SELECT CADUF ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UF-SIGLA
+               FILE STATUS IS ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -53,6 +127,7 @@
                05 CODIGO PIC 9(3) VALUE ZEROS.
                05 MARCA PIC X(30) VALUE SPACES.
                05 ORIGEM PIC X(1) VALUE SPACES.
+               05 PAIS PIC 9(3) VALUE ZEROS.
 
            FD CADMODEL
               LABEL  RECORD IS STANDARD
@@ -80,6 +155,14 @@
                    05 MES PIC 9(2) VALUE ZEROS.
                    05 ANO PIC 9(4) VALUE ZEROS.
 
+           FD CADVEND
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADVEND.DAT".
+           01 REGVEND.
+               02 VEND-CODIGO PIC 9(3) VALUE ZEROS.
+               02 VEND-NOME PIC X(30) VALUE SPACES.
+               02 VEND-CPF PIC 9(11) VALUE ZEROS.
+
            FD CADVEIC
                LABEL  RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADVEIC.DAT".
@@ -92,10 +175,65 @@
                    05 ANO-FABRIC PIC 9(4) VALUE ZEROS.
                    05 ANO-MODEL PIC 9(4) VALUE ZEROS.
                02 COR PIC 9(2) VALUE ZEROS.
+               02 VEIC-STATUS PIC X(1) VALUE "D".
+               02 CHASSI PIC X(17) VALUE SPACES.
+               02 VEIC-VEND PIC 9(3) VALUE ZEROS.
                02 COMISSAO PIC 9(2)V9(2) VALUE ZEROS.
                02 VALORVENDA PIC 9(8)V99 VALUE ZEROS.
                02 VRPGTO PIC 9(8)V99 VALUE ZEROS.
                02 VRCOM PIC 9(8)V99 VALUE ZEROS.
+               02 DATAVENDA PIC 9(8) VALUE ZEROS.
+               02 VLR-ICMS PIC 9(8)V99 VALUE ZEROS.
+               02 VLR-IPI PIC 9(8)V99 VALUE ZEROS.
+               02 FILIAL PIC 9(2) VALUE ZEROS.
+
+           FD LOGTRANS
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "LOGTRANS.DAT".
+           01 REGLOG.
+               02 LOG-OPERADOR PIC X(20) VALUE SPACES.
+               02 LOG-PROGRAMA PIC X(8) VALUE SPACES.
+               02 LOG-DATAHORA PIC X(14) VALUE SPACES.
+               02 LOG-OPERACAO PIC X(6) VALUE SPACES.
+               02 LOG-CHAVE PIC X(20) VALUE SPACES.
+
+           FD CADPARC
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADPARC.DAT".
+           01 REGPARC.
+               02 PARC-CHAVE.
+                   03 PARC-VEICULO.
+                       04 PARC-MARCA PIC 9(3) VALUE ZEROS.
+                       04 PARC-MODELO PIC 9(3) VALUE ZEROS.
+                       04 PARC-CPF PIC 9(11) VALUE ZEROS.
+                   03 PARC-NUMERO PIC 9(3) VALUE ZEROS.
+               02 PARC-VENCIMENTO PIC 9(8) VALUE ZEROS.
+               02 PARC-VALOR PIC 9(8)V99 VALUE ZEROS.
+               02 PARC-PAGO PIC X(1) VALUE "N".
+
+           FD CADCOR
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCOR.DAT".
+           01 REGCOR.
+               02 COR-CODIGO PIC 9(2) VALUE ZEROS.
+               02 COR-NOME PIC X(15) VALUE SPACES.
+
+           FD CADHIST
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADHIST.DAT".
+           01 REGHIST.
+               02 HIST-CHASSI PIC X(17) VALUE SPACES.
+               02 HIST-CPF-ANTIGO PIC 9(11) VALUE ZEROS.
+               02 HIST-CPF-NOVO PIC 9(11) VALUE ZEROS.
+               02 HIST-DATA PIC 9(8) VALUE ZEROS.
+
+           FD CADUF
+              LABEL  RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADUF.DAT".
+           01 REGUF.
+               02 UF-SIGLA PIC X(2) VALUE SPACES.
+               02 UF-ICMS PIC 9(2)V99 VALUE ZEROS.
+               02 UF-IPI PIC 9(2)V99 VALUE ZEROS.
 
        WORKING-STORAGE SECTION.
 
@@ -103,6 +241,25 @@
            01 EFE PIC 9(2).
            01 OPC PIC X(1).
            01 BITVALIDA PIC 9(1) value zeroes.
+           01 ACHOUCHASSI PIC X(1) VALUE "N".
+           01 REGVEIC-SALVO PIC X(112) VALUE SPACES.
+           01 QTPARC PIC 9(3) VALUE ZEROS.
+           01 NUMPARC PIC 9(3) VALUE ZEROS.
+           01 VALORPARCELA PIC 9(8)V99 VALUE ZEROS.
+           01 VALORULTIMAPARC PIC 9(8)V99 VALUE ZEROS.
+           01 VENC-ANO PIC 9(4) VALUE ZEROS.
+           01 VENC-MES PIC 9(2) VALUE ZEROS.
+           01 VENC-DIA PIC 9(2) VALUE ZEROS.
+           01 ANO-ATUAL PIC 9(4) VALUE ZEROS.
+           01 LINHACOR PIC 9(2) VALUE ZEROS.
+           01 POSCOR PIC 9(4) VALUE ZEROS.
+           01 CPF-ANTERIOR PIC 9(11) VALUE ZEROS.
+           01 CPF-NOVO PIC 9(11) VALUE ZEROS.
+           01 HOUVETRANSFERENCIA PIC X(1) VALUE "N".
+           01 CHASSI-ORIGINAL PIC X(17) VALUE SPACES.
+           01 UF-DIGITADA PIC X(2) VALUE SPACES.
+           01 PCT-ICMS PIC 9(2)V99 VALUE ZEROS.
+           01 PCT-IPI PIC 9(2)V99 VALUE ZEROS.
 
        SCREEN SECTION.
 
@@ -110,11 +267,13 @@
        01  TELAVEICULO.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
-               VALUE  "ษอออออออออออออCADASTRO DE VEICULOSออออออ".
+               VALUE  "ษอออออออออออออCADAS".
+           05  LINE 01  COLUMN 20
+               VALUE  "TRO DE VEICULOSออออออ".
            05  LINE 01  COLUMN 41
                VALUE  "ออออออป".
            05  LINE 02  COLUMN 01
-               VALUE  "บ".
+               VALUE  "บ  VENDEDOR:".
            05  LINE 02  COLUMN 41
                VALUE  "      บ".
            05  LINE 03  COLUMN 01
@@ -126,7 +285,11 @@
            05  LINE 04  COLUMN 41
                VALUE  "      บ".
            05  LINE 05  COLUMN 01
-               VALUE  "บฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+               VALUE  "บฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 05  COLUMN 16
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 05  COLUMN 31
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤ".
            05  LINE 05  COLUMN 41
                VALUE  "ฤฤฤฤฤฤถ".
            05  LINE 06  COLUMN 01
@@ -150,7 +313,11 @@
            05  LINE 10  COLUMN 41
                VALUE  "      บ".
            05  LINE 11  COLUMN 01
-               VALUE  "บฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+               VALUE  "บฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 11  COLUMN 16
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+           05  LINE 11  COLUMN 31
+               VALUE  "ฤฤฤฤฤฤฤฤฤฤ".
            05  LINE 11  COLUMN 41
                VALUE  "ฤฤฤฤฤฤถ".
            05  LINE 12  COLUMN 01
@@ -166,32 +333,60 @@
            05  LINE 14  COLUMN 41
                VALUE  "      บ".
            05  LINE 15  COLUMN 01
-               VALUE  "บ  VALOR DE VENDA:".
+               VALUE  "บ  STATUS (D/R/V):".
            05  LINE 15  COLUMN 41
                VALUE  "      บ".
            05  LINE 16  COLUMN 01
-               VALUE  "บ  COMISSAO (%):".
+               VALUE  "บ  VALOR DE VENDA:".
            05  LINE 16  COLUMN 41
                VALUE  "      บ".
            05  LINE 17  COLUMN 01
-               VALUE  "บ  VALOR DE PAGAMENTO:".
+               VALUE  "บ  COMISSAO (%):".
            05  LINE 17  COLUMN 41
                VALUE  "      บ".
            05  LINE 18  COLUMN 01
-               VALUE  "บ  VALOR DE COMISSAO:".
+               VALUE  "บ  VALOR DE PAGAMENTO:".
            05  LINE 18  COLUMN 41
                VALUE  "      บ".
            05  LINE 19  COLUMN 01
-               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "บ  VALOR DE COMISSAO:".
            05  LINE 19  COLUMN 41
-               VALUE  "ออออออน".
+               VALUE  "      บ".
            05  LINE 20  COLUMN 01
-               VALUE  "บ".
+               VALUE  "ฬออออออออออออออ".
+           05  LINE 20  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 20  COLUMN 31
+               VALUE  "ออออออออออ".
            05  LINE 20  COLUMN 41
-               VALUE  "      บ".
+               VALUE  "ออออออน".
            05  LINE 21  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "บ  CHASSI:".
            05  LINE 21  COLUMN 41
+               VALUE  "      บ".
+           05  LINE 22  COLUMN 01
+               VALUE  "บ  PARCELAS (1-60):".
+           05  LINE 22  COLUMN 30
+               VALUE  "UF:".
+           05  LINE 22  COLUMN 41
+               VALUE  "      บ".
+           05  LINE 23  COLUMN 01
+               VALUE  "บ  ICMS:".
+           05  LINE 23  COLUMN 25
+               VALUE  "IPI:".
+           05  LINE 23  COLUMN 41
+               VALUE  "      บ".
+           05  LINE 24  COLUMN 01
+               VALUE  "บ  FILIAL:".
+           05  LINE 24  COLUMN 41
+               VALUE  "      บ".
+           05  LINE 25  COLUMN 01
+               VALUE  "ศออออออออออออออ".
+           05  LINE 25  COLUMN 16
+               VALUE  "อออออออออออออออ".
+           05  LINE 25  COLUMN 31
+               VALUE  "ออออออออออ".
+           05  LINE 25  COLUMN 41
                VALUE  "ออออออผ".
            05  TCODIGO
                LINE 03  COLUMN 11  PIC 9(03)
@@ -217,22 +412,54 @@
                LINE 14  COLUMN 09  PIC 9(2)
                USING  COR
                HIGHLIGHT.
+           05  TSTATUS
+               LINE 15  COLUMN 20  PIC X(1)
+               USING  VEIC-STATUS
+               HIGHLIGHT.
            05  TVALORVENDA
-               LINE 15  COLUMN 20  PIC Z(8),99
+               LINE 16  COLUMN 20  PIC Z(8),99
                USING  VALORVENDA
                HIGHLIGHT.
            05  TCOMISSAO
-               LINE 16  COLUMN 18  PIC ZZ,99
+               LINE 17  COLUMN 18  PIC ZZ,99
                USING  COMISSAO
                HIGHLIGHT.
            05  TVRPGTO
-               LINE 17  COLUMN 24  PIC Z(8),99
+               LINE 18  COLUMN 24  PIC Z(8),99
                USING  VRPGTO
                HIGHLIGHT.
            05  TVRCOM
-               LINE 18  COLUMN 23  PIC Z(8),99
+               LINE 19  COLUMN 23  PIC Z(8),99
                USING  VRCOM
                HIGHLIGHT.
+           05  TCHASSI
+               LINE 21  COLUMN 13  PIC X(17)
+               USING  CHASSI
+               HIGHLIGHT.
+           05  TVEND
+               LINE 02  COLUMN 14  PIC 9(03)
+               USING  VEIC-VEND
+               HIGHLIGHT.
+           05  TQTPARC
+               LINE 22  COLUMN 21  PIC 9(03)
+               USING  QTPARC
+               HIGHLIGHT.
+           05  TUF
+               LINE 22  COLUMN 34  PIC X(02)
+               USING  UF-DIGITADA
+               HIGHLIGHT.
+           05  TVLRICMS
+               LINE 23  COLUMN 10  PIC Z(6),99
+               USING  VLR-ICMS
+               HIGHLIGHT.
+           05  TVLRIPI
+               LINE 23  COLUMN 30  PIC Z(6),99
+               USING  VLR-IPI
+               HIGHLIGHT.
+           05  TFILIAL
+               LINE 24  COLUMN 12  PIC 9(02)
+               USING  FILIAL
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
@@ -240,23 +467,24 @@
        TELA-VEIC.
 
            DISPLAY TELAVEICULO
+           MOVE FUNCTION CURRENT-DATE(1:4) TO ANO-ATUAL
            OPEN I-O CADVEIC
 
            IF ERRO NOT = "00"
                IF ERRO = "30" OR ERRO = 35
                    OPEN OUTPUT CADVEIC
                    CLOSE CADVEIC
-                  DISPLAY "ARQUIVO CADVEIC SENDO CRIADO" AT 2003
+                  DISPLAY "ARQUIVO CADVEIC SENDO CRIADO" AT 2103
                    GO TO TELA-VEIC
                ELSE
-                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC" AT 2003
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC" AT 2103
            ELSE
                CONTINUE.
 
       *Recebe dados do arquivo "CADMARCA.dat"
        VER-MARCA.
 
-           DISPLAY "F2 - SAIR" AT 2234
+           DISPLAY "F2 - SAIR" AT 2334
 
            ACCEPT TCODIGO
            PERFORM LIMPAERRO
@@ -268,7 +496,7 @@
            END-IF
 
                IF VEIC-MARCA = ZEROS
-                   DISPLAY "DIGITE ALGO NO CODIGO" AT 2003
+                   DISPLAY "DIGITE ALGO NO CODIGO" AT 2103
                    GO TO VER-MARCA
                ELSE
                    MOVE VEIC-MARCA TO CODIGO
@@ -278,11 +506,11 @@
                        IF ERRO = "00"
                            DISPLAY MARCA AT 0315
                        ELSE
-                           DISPLAY "ERRO AO LER O CADMARCA" AT 2003
+                           DISPLAY "ERRO AO LER O CADMARCA" AT 2103
                            GO TO VER-MARCA
                        END-IF
                    ELSE
-                       DISPLAY "MARCA NAO ENCONTRADA" AT 2003
+                       DISPLAY "MARCA NAO ENCONTRADA" AT 2103
                        GO TO VER-MARCA
                    END-IF.
            CONTINUE.
@@ -290,7 +518,7 @@
       *Recebe dados do arquivo "CADMODEL.dat"
        VER-MODELO.
 
-           DISPLAY "F1 - VOLTA AO CAMPO ANTERIOR" AT 2205
+           DISPLAY "F1 - VOLTA AO CAMPO ANTERIOR" AT 2305
 
            ACCEPT TCODIGOMODELO
            PERFORM LIMPAERRO
@@ -305,7 +533,7 @@
            END-IF
 
                IF VEIC-MODEL = ZEROS
-                   DISPLAY "DIGITE UM CODIGO" AT 2003
+                   DISPLAY "DIGITE UM CODIGO" AT 2103
                    GO TO VER-MODELO
                ELSE
                    MOVE VEIC-MARCA TO CONTCODIGO
@@ -318,12 +546,12 @@
                            DISPLAY MODELO AT 0416
                            CLOSE CADMODEL
                        ELSE
-                           DISPLAY "ERRO AO LER O CADMODEL" AT 2003
+                           DISPLAY "ERRO AO LER O CADMODEL" AT 2103
                            GO TO VER-MODELO
                            CLOSE CADMODEL
                        END-IF
                    ELSE
-                       DISPLAY "MODELO NAO ENCONTRADO" AT 2003
+                       DISPLAY "MODELO NAO ENCONTRADO" AT 2103
                        GO TO VER-MODELO
                        CLOSE CADMODEL
                    END-IF.
@@ -346,7 +574,7 @@
            END-IF
 
                IF TCPF = ZEROS
-                   DISPLAY "DIGITE ALGO NO CPF" AT 2003
+                   DISPLAY "DIGITE ALGO NO CPF" AT 2103
                    GO TO VER-CPF
                ELSE
                    OPEN I-O CADPROPR
@@ -358,11 +586,11 @@
                            DISPLAY TELEFONE AT 0914
                            DISPLAY EMAIL AT 1012
                        ELSE
-                           DISPLAY "ERRO AO LER O CADPROPR" AT 2003
+                           DISPLAY "ERRO AO LER O CADPROPR" AT 2103
                            GO TO VER-CPF
                        END-IF
                    ELSE
-                       DISPLAY "CPF NAO ENCONTRADO" AT 2003
+                       DISPLAY "CPF NAO ENCONTRADO" AT 2103
                        GO TO VER-CPF
                    END-IF.
            CONTINUE.
@@ -382,7 +610,8 @@
                END-IF
 
                IF TANOFABRIC = ZEROS OR TANOFABRIC <= 1890
-                   DISPLAY "DIGITE UM ANO DE FABRICACAO VALIDO" AT 2003
+                       OR TANOFABRIC > ANO-ATUAL
+                   DISPLAY "DIGITE UM ANO DE FABRICACAO VALIDO" AT 2103
                    GO TO CAD-FABRIC
                ELSE
                    CONTINUE.
@@ -403,7 +632,9 @@
                END-IF
 
                IF TANOMODEL = ZEROS OR TANOMODEL <= 1890
-                   DISPLAY "DIGITE UM NAO DE MODELO VALIDO" AT 2003
+                       OR TANOMODEL > ANO-ATUAL
+                       OR TANOMODEL < TANOFABRIC
+                   DISPLAY "DIGITE UM NAO DE MODELO VALIDO" AT 2103
                    GO TO CAD-ANOMODELO
                ELSE
                    CONTINUE.
@@ -423,13 +654,111 @@
                    GO TO SAIR
                END-IF
 
-               IF TCOR <= ZEROS OR TCOR > 10
-                 DISPLAY "DIGITE UM CODIGO DE COR VALIDO" AT 2003
+               IF TCOR = ZEROS
+                 DISPLAY "DIGITE UM CODIGO DE COR VALIDO" AT 2103
                    GO TO CAD-COR
                ELSE
+                   PERFORM VERIFICACOR
+                   IF ERRO = "23"
+                     DISPLAY "COR NAO CADASTRADA" AT 2103
+                     GO TO CAD-COR
+                   ELSE
                    PERFORM LIMPACORES
                    CONTINUE.
 
+      *Cadastra a situacao do veiculo (D-Disponivel R-Reservado V-Vendido)
+       CAD-STATUS.
+
+           ACCEPT TSTATUS
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-COR
+               ELSE IF EFE = 02
+                   GO TO SAIR
+               END-IF
+
+               IF VEIC-STATUS NOT = "D" AND NOT = "R" AND NOT = "V"
+                   DISPLAY "DIGITE D, R OU V" AT 2103
+                   GO TO CAD-STATUS
+               ELSE
+                   CONTINUE.
+
+      *Cadastra a filial que esta com o veiculo em estoque ou que
+      *realizou a venda
+       CAD-FILIAL.
+
+           ACCEPT TFILIAL
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-STATUS
+               ELSE IF EFE = 02
+                   GO TO SAIR
+               END-IF
+
+               IF FILIAL = ZEROS
+                   DISPLAY "DIGITE O CODIGO DA FILIAL" AT 2103
+                   GO TO CAD-FILIAL
+               ELSE
+                   CONTINUE.
+
+      *Cadastra o chassi do veiculo e confere se ja nao esta em uso
+       CAD-CHASSI.
+
+           ACCEPT TCHASSI
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-FILIAL
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF CHASSI = SPACES
+                   DISPLAY "DIGITE O CHASSI DO VEICULO" AT 2103
+                   GO TO CAD-CHASSI
+               ELSE
+                   PERFORM VERIFICACHASSI
+                   MOVE "N" TO HOUVETRANSFERENCIA
+                   IF ACHOUCHASSI = "S" AND BITVALIDA = 0
+                           AND CPF-ANTERIOR NOT = VEIC-CPF
+                       MOVE "S" TO HOUVETRANSFERENCIA
+                   ELSE
+                       IF ACHOUCHASSI = "S" AND BITVALIDA = 1
+                               AND CHASSI = CHASSI-ORIGINAL
+                           CONTINUE
+                       ELSE
+                           IF ACHOUCHASSI = "S"
+                               DISPLAY "CHASSI JA CADASTRADO" AT 2103
+                               GO TO CAD-CHASSI
+                           END-IF
+                       END-IF
+                   END-IF
+                   GO TO CAD-VALORVENDA.
+
+      *Confere, por chave alternativa, se o chassi digitado ja
+      *pertence a outro veiculo cadastrado, guardando o CPF do
+      *proprietario anterior para o caso de ser uma transferencia
+       VERIFICACHASSI.
+           MOVE "N" TO ACHOUCHASSI
+           MOVE ZEROS TO CPF-ANTERIOR
+           MOVE REGVEIC TO REGVEIC-SALVO
+           READ CADVEIC KEY IS CHASSI
+               INVALID KEY
+                   MOVE "N" TO ACHOUCHASSI
+               NOT INVALID KEY
+                   MOVE "S" TO ACHOUCHASSI
+                   MOVE VEIC-CPF TO CPF-ANTERIOR
+           END-READ
+           MOVE REGVEIC-SALVO TO REGVEIC.
+
       *Cadastra o valor da venda
        CAD-VALORVENDA.
 
@@ -439,17 +768,46 @@
            ACCEPT EFE FROM ESCAPE KEY
 
                IF EFE = 01
-                   GO TO CAD-COR
+                   GO TO CAD-CHASSI
                ELSE IF EFE = 02
                    GO TO SAIR
                END-IF
 
                IF VALORVENDA <= 0
-                   DISPLAY "DIGITE UM VALOR MAIOR QUE ZERO" AT 2003
+                   DISPLAY "DIGITE UM VALOR MAIOR QUE ZERO" AT 2103
                    GO TO CAD-VALORVENDA
                ELSE
                    CONTINUE.
 
+      *Cadastra o vendedor responsavel pela venda
+       CAD-VEND.
+
+           ACCEPT TVEND
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-VALORVENDA
+               ELSE IF EFE = 02
+                   GO TO SAIR
+           END-IF
+
+               IF VEIC-VEND = ZEROS
+                   DISPLAY "DIGITE O CODIGO DO VENDEDOR" AT 2103
+                   GO TO CAD-VEND
+               ELSE
+                   OPEN INPUT CADVEND
+                   MOVE VEIC-VEND TO VEND-CODIGO
+                   READ CADVEND
+                   CLOSE CADVEND
+
+                   IF ERRO = "23"
+                       DISPLAY "VENDEDOR NAO CADASTRADO" AT 2103
+                       GO TO CAD-VEND
+                   ELSE
+                       CONTINUE.
+
       *Cadastra o valor da comissao
        CAD-COMISSAO.
 
@@ -459,24 +817,82 @@
            ACCEPT EFE FROM ESCAPE KEY
 
                IF EFE = 01
-                   GO TO CAD-VALORVENDA
+                   GO TO CAD-VEND
                ELSE IF EFE = 02
                    GO TO SAIR
                END-IF
 
                IF COMISSAO <= 0
-                   DISPLAY "DIGITE UM VALOR VALIDO" AT 2003
+                   DISPLAY "DIGITE UM VALOR VALIDO" AT 2103
                    GO TO CAD-COMISSAO
                ELSE
                    CONTINUE.
 
-      *Realiza o valor de pagamento
+      *Pergunta em quantas parcelas o valor a pagar sera dividido
+       CAD-PARCELAS.
+
+           ACCEPT TQTPARC
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-COMISSAO
+               ELSE IF EFE = 02
+                   GO TO SAIR
+               END-IF
+
+               IF QTPARC = ZEROS OR QTPARC > 60
+                   DISPLAY "DIGITE DE 1 A 60 PARCELAS" AT 2103
+                   GO TO CAD-PARCELAS
+               ELSE
+                   CONTINUE.
+
+      *Cadastra a UF do comprador, usada para buscar os percentuais
+      *de ICMS/IPI daquele estado em CADUF
+       CAD-UF.
+
+           ACCEPT TUF
+           PERFORM LIMPAERRO
+
+           ACCEPT EFE FROM ESCAPE KEY
+
+               IF EFE = 01
+                   GO TO CAD-PARCELAS
+               ELSE IF EFE = 02
+                   GO TO SAIR
+               END-IF
+
+               IF UF-DIGITADA = SPACES
+                   DISPLAY "DIGITE A UF" AT 2103
+                   GO TO CAD-UF
+               ELSE
+                   PERFORM VERIFICAUF
+                   IF ERRO = "23"
+                       DISPLAY "UF NAO CADASTRADA" AT 2103
+                       GO TO CAD-UF
+                   ELSE
+                       GO TO CALCULA.
+
+      *Confere a UF digitada em CADUF e traz os percentuais de
+      *ICMS/IPI configurados para aquele estado
+       VERIFICAUF.
+           MOVE UF-DIGITADA TO UF-SIGLA
+           OPEN INPUT CADUF
+           READ CADUF
+           IF ERRO = "00"
+               MOVE UF-ICMS TO PCT-ICMS
+               MOVE UF-IPI TO PCT-IPI
+           END-IF
+           CLOSE CADUF.
+
+      *Realiza o valor de pagamento e o calculo de ICMS/IPI
        CALCULA.
 
            ACCEPT EFE FROM ESCAPE KEY
 
                IF EFE = 01
-                   GO TO CAD-VALORVENDA
+                   GO TO CAD-UF
                ELSE IF EFE = 02
                    GO TO SAIR
                END-IF
@@ -485,16 +901,20 @@
                DISPLAY TVRCOM
            COMPUTE VRPGTO = VALORVENDA - VRCOM
                DISPLAY TVRPGTO
+           COMPUTE VLR-ICMS = VALORVENDA * (PCT-ICMS/100)
+               DISPLAY TVLRICMS
+           COMPUTE VLR-IPI = VALORVENDA * (PCT-IPI/100)
+               DISPLAY TVLRIPI
 
                CONTINUE.
 
       *Permite ao usuario validar os dados
        VERIFICA.
 
-           DISPLAY "OS VALORES ESTรO MESMO CORRETOS ?" AT 2003
-           DISPLAY "S/N ?" AT 2037
+           DISPLAY "OS VALORES ESTรO MESMO CORRETOS ?" AT 2103
+           DISPLAY "S/N ?" AT 2137
 
-           ACCEPT OPC AT 2043
+           ACCEPT OPC AT 2143
 
                IF OPC = "S" OR "s"
                    IF BITVALIDA = 1
@@ -507,15 +927,148 @@
       *Grava os dados no registro
        GRAVARCHAVE.
 
+           MOVE FUNCTION CURRENT-DATE (1:8) TO DATAVENDA
+           IF HOUVETRANSFERENCIA = "S"
+               PERFORM APAGAVEICANTERIOR
+           END-IF
            WRITE REGVEIC
            DISPLAY ERRO
            IF ERRO = "00" OR "02"
-               DISPLAY "DADOS GRAVADOS" AT 2003
+               DISPLAY "DADOS GRAVADOS" AT 2103
+               PERFORM IMPRIMECONTRATO
+               MOVE "GRAVA" TO LOG-OPERACAO
+               MOVE VEICULO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               IF HOUVETRANSFERENCIA = "S"
+                   PERFORM GRAVAHIST
+               END-IF
+               PERFORM GERAPARCELAS
                GO TO SAIR
            ELSE
-               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 2003
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO" AT 2103
                GO TO SAIR.
 
+      *Remove de CADVEIC o registro do proprietario anterior do mesmo
+      *chassi (CPF-ANTERIOR, achado em VERIFICACHASSI), liberando a
+      *chave alternativa CHASSI para a gravacao da nova venda
+       APAGAVEICANTERIOR.
+           MOVE VEIC-CPF TO CPF-NOVO
+           MOVE CPF-ANTERIOR TO VEIC-CPF
+           DELETE CADVEIC RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           MOVE CPF-NOVO TO VEIC-CPF.
+
+      *Gera em CADPARC as parcelas do valor a pagar (VRPGTO), uma
+      *parcela por mes a partir da data da venda, com a ultima
+      *parcela absorvendo o resto da divisao
+       GERAPARCELAS.
+
+           COMPUTE VALORPARCELA ROUNDED = VRPGTO / QTPARC
+           COMPUTE VALORULTIMAPARC ROUNDED =
+               VRPGTO - (VALORPARCELA * (QTPARC - 1))
+
+           MOVE VEICULO TO PARC-VEICULO
+
+           OPEN I-O CADPARC
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT CADPARC
+               CLOSE CADPARC
+               OPEN I-O CADPARC
+           END-IF
+
+           MOVE 1 TO NUMPARC
+           PERFORM UNTIL NUMPARC > QTPARC
+               MOVE NUMPARC TO PARC-NUMERO
+               IF NUMPARC = QTPARC
+                   MOVE VALORULTIMAPARC TO PARC-VALOR
+               ELSE
+                   MOVE VALORPARCELA TO PARC-VALOR
+               END-IF
+               PERFORM CALCULA-VENCIMENTO
+               MOVE "N" TO PARC-PAGO
+               WRITE REGPARC
+               ADD 1 TO NUMPARC
+           END-PERFORM
+
+           CLOSE CADPARC.
+
+      *Calcula o vencimento da parcela NUMPARC somando NUMPARC meses
+      *a data da venda (DATAVENDA no formato AAAAMMDD)
+       CALCULA-VENCIMENTO.
+
+           MOVE DATAVENDA(1:4) TO VENC-ANO
+           MOVE DATAVENDA(5:2) TO VENC-MES
+           MOVE DATAVENDA(7:2) TO VENC-DIA
+
+           ADD NUMPARC TO VENC-MES
+
+           PERFORM UNTIL VENC-MES <= 12
+               SUBTRACT 12 FROM VENC-MES
+               ADD 1 TO VENC-ANO
+           END-PERFORM
+
+           MOVE VENC-ANO TO PARC-VENCIMENTO(1:4)
+           MOVE VENC-MES TO PARC-VENCIMENTO(5:2)
+           MOVE VENC-DIA TO PARC-VENCIMENTO(7:2).
+
+      *Grava um registro de auditoria para a operacao corrente
+      *(LOG-OPERACAO/LOG-CHAVE ja devem estar preenchidos)
+       GRAVALOG.
+           MOVE "P172904" TO LOG-PROGRAMA
+           ACCEPT LOG-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+           OPEN EXTEND LOGTRANS
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+           END-IF
+           WRITE REGLOG
+           CLOSE LOGTRANS.
+
+      *Grava em CADHIST a transferencia de propriedade de um veiculo
+      *ja cadastrado (mesmo CHASSI) para o novo proprietario
+      *(CPF-ANTERIOR ja deve estar preenchido por VERIFICACHASSI)
+       GRAVAHIST.
+           MOVE CHASSI TO HIST-CHASSI
+           MOVE CPF-ANTERIOR TO HIST-CPF-ANTIGO
+           MOVE VEIC-CPF TO HIST-CPF-NOVO
+           MOVE FUNCTION CURRENT-DATE (1:8) TO HIST-DATA
+           OPEN EXTEND CADHIST
+           IF ERRO = "30" OR ERRO = "35"
+               OPEN OUTPUT CADHIST
+               CLOSE CADHIST
+               OPEN EXTEND CADHIST
+           END-IF
+           WRITE REGHIST
+           CLOSE CADHIST.
+
+      *Imprime o contrato de venda com os dados do veiculo, da marca,
+      *do modelo e do proprietario ja lidos nas etapas anteriores
+       IMPRIMECONTRATO.
+
+           DISPLAY " "
+           DISPLAY "CONTRATO DE COMPRA E VENDA DE VEICULO"
+           DISPLAY "======================================"
+           DISPLAY "COMPRADOR: " NOME
+           DISPLAY "CPF: " CPF
+           DISPLAY "ENDERECO: " COMPLEMENTO
+           DISPLAY "TELEFONE: " TELEFONE
+           DISPLAY "--------------------------------------"
+           DISPLAY "VEICULO: " MARCA " " MODELO
+           DISPLAY "ANO FABRICACAO/MODELO: " ANO-FABRIC "/" ANO-MODEL
+           DISPLAY "FILIAL: " FILIAL
+           DISPLAY "--------------------------------------"
+           DISPLAY "VALOR DE VENDA: " VALORVENDA
+           DISPLAY "COMISSAO: " COMISSAO "%"
+           DISPLAY "ICMS (" UF-DIGITADA "): " VLR-ICMS
+           DISPLAY "IPI: " VLR-IPI
+           DISPLAY "VALOR A PAGAR: " VRPGTO
+           DISPLAY "======================================"
+           DISPLAY " ".
+
       *Verificacao da entrada do CPF
        LERCHAVE.
 
@@ -531,21 +1084,87 @@
                    DISPLAY NOME AT 0810
                    DISPLAY TELEFONE AT 0914
                    DISPLAY EMAIL AT 1012
-                   DISPLAY "JA ESTA CADASTRAD0. DESEJA MUDAR ?" AT 2003
-                   DISPLAY "S/N ?" AT 2040
-                   ACCEPT OPC AT 2045
+                   DISPLAY "JA CADASTRADO. MUDAR(S) CANCELAR(C) SAIR(N)"
+                       AT 2103
+                   ACCEPT OPC AT 2153
 
                        IF OPC = "S" OR "s"
                          MOVE 1 TO BITVALIDA
+                         MOVE CHASSI TO CHASSI-ORIGINAL
                          GO TO CAD-FABRIC
+                       ELSE IF OPC = "C" OR "c"
+                         GO TO CANCELA-VENDA
                        ELSE
                          PERFORM LIMPAVARIAVEL
                          MOVE 0 TO BITVALIDA
                          GO TO VER-MARCA
                  ELSE
-                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CADVEIC" AT 2003
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CADVEIC" AT 2103
                    GO TO TELA-VEIC.
 
+      *Cancela uma venda ja gravada, excluindo o registro de CADVEIC
+      *(equivalente ao APAGAR de P172CEP, mas com confirmacao extra
+      *por se tratar de uma venda ja fechada)
+       CANCELA-VENDA.
+
+           DISPLAY "CONFIRMA O CANCELAMENTO DESSA VENDA ?" AT 2103
+           DISPLAY "S/N ?" AT 2142
+
+           ACCEPT OPC AT 2148
+
+               IF OPC NOT = "S" AND NOT = "s"
+                   PERFORM LIMPAVARIAVEL
+                   MOVE 0 TO BITVALIDA
+                   GO TO VER-MARCA
+               END-IF
+
+           DELETE CADVEIC RECORD
+
+           IF ERRO = "00"
+               PERFORM APAGAPARCELAS
+               DISPLAY "VENDA CANCELADA" AT 2103
+               MOVE "EXCLUI" TO LOG-OPERACAO
+               MOVE VEICULO TO LOG-CHAVE
+               PERFORM GRAVALOG
+               GO TO SAIR
+           ELSE
+               DISPLAY "ERRO NO CANCELAMENTO DA VENDA" AT 2103
+               GO TO SAIR.
+
+      *Exclui de CADPARC todas as parcelas geradas para o veiculo cuja
+      *venda acaba de ser cancelada em CANCELA-VENDA
+       APAGAPARCELAS.
+
+           MOVE VEICULO TO PARC-VEICULO
+           MOVE ZEROS TO PARC-NUMERO
+
+           OPEN I-O CADPARC
+
+           IF ERRO NOT = "00"
+               CLOSE CADPARC
+           ELSE
+               START CADPARC KEY IS NOT LESS THAN PARC-CHAVE
+                   INVALID KEY
+                       MOVE "10" TO ERRO
+               END-START
+
+               PERFORM UNTIL ERRO = "10"
+                   READ CADPARC NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       IF PARC-VEICULO = VEICULO
+                           DELETE CADPARC RECORD
+                       ELSE
+                           MOVE "10" TO ERRO
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE CADPARC
+           END-IF.
+
       *Altera o veiculo
        ALTERAR.
 
@@ -553,10 +1172,13 @@
            REWRITE REGVEIC
 
            IF ERRO = "00" OR "02"
-               DISPLAY "VEICULO ALTERADO" AT 2003
+               DISPLAY "VEICULO ALTERADO" AT 2103
+               MOVE "ALTERA" TO LOG-OPERACAO
+               MOVE VEICULO TO LOG-CHAVE
+               PERFORM GRAVALOG
                GO TO SAIR
            ELSE
-               DISPLAY "ERRO AO ALTERAR O VEICULO" AT 2003
+               DISPLAY "ERRO AO ALTERAR O VEICULO" AT 2103
                GO TO SAIR.
 
       *Limpa os dados das variaveis na tela do usuario
@@ -565,24 +1187,47 @@
            MOVE ZEROS TO CODIGO CODIGOMODELO CPF TELEFONE ANO-FABRIC COR
            MOVE ZEROS TO VALORVENDA COMISSAO VRCOM VRPGTO VEIC-MODEL
            MOVE ZEROES TO VEIC-MARCA ANOMODELO BITVALIDA
-           MOVE SPACES TO MARCA MODELO NOME EMAIL.
+           MOVE ZEROS TO VEIC-VEND DATAVENDA QTPARC
+           MOVE ZEROS TO VLR-ICMS VLR-IPI PCT-ICMS PCT-IPI FILIAL
+           MOVE SPACES TO MARCA MODELO NOME EMAIL CHASSI UF-DIGITADA
+           MOVE SPACES TO CHASSI-ORIGINAL
+           MOVE "D" TO VEIC-STATUS.
 
       *Limpa as mensagens de erro na tela do usuario
        LIMPAERRO.
 
-           DISPLAY"                                           " AT 2003.
+           DISPLAY"                                           " AT 2103.
+      *Confere se o codigo de cor digitado esta cadastrado em CADCOR
+       VERIFICACOR.
+           MOVE TCOR TO COR-CODIGO
+           OPEN INPUT CADCOR
+           READ CADCOR
+           CLOSE CADCOR.
+
+      *Mostra a lista de cores cadastradas em CADCOR (ate 10 linhas),
+      *substituindo a antiga lista fixa de cores
        CORES.
 
-           DISPLAY "1 - VERMELHO" AT 0349
-           DISPLAY "2 - VERDE" AT 0449
-           DISPLAY "3 - AZUL" AT 0549
-           DISPLAY "4 - AMARELO" AT 0649
-           DISPLAY "5 - PRETO" AT 0749
-           DISPLAY "6 - PRATA" AT 0849
-           DISPLAY "7 - BRANCO" AT 0949
-           DISPLAY "8 - CINZA" AT 1049
-           DISPLAY "9 - LARANJA" AT 1149
-           DISPLAY "10 - VINHO" AT 1249.
+           OPEN INPUT CADCOR
+           IF ERRO NOT = "00"
+               DISPLAY "ARQUIVO CADCOR NAO ENCONTRADO" AT 0349
+           ELSE
+               MOVE "00" TO ERRO
+               MOVE 3 TO LINHACOR
+               PERFORM UNTIL ERRO = "10" OR LINHACOR > 12
+                   READ CADCOR NEXT RECORD
+                       AT END
+                           MOVE "10" TO ERRO
+                   END-READ
+                   IF ERRO NOT = "10"
+                       COMPUTE POSCOR = LINHACOR * 100 + 49
+                       DISPLAY COR-CODIGO "-" COR-NOME AT POSCOR
+                       ADD 1 TO LINHACOR
+                   END-IF
+               END-PERFORM
+               CLOSE CADCOR
+               MOVE "00" TO ERRO
+           END-IF.
        LIMPACORES.
 
            DISPLAY "            " AT 0349
